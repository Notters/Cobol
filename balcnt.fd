@@ -0,0 +1,7 @@
+      * Balance control-total record - a single row holding the
+      * last known total of every client's balance, used by balrecon
+      * to detect drift between clnt.dat and what we expect.
+       01 fd-balcnt-record.
+           05 fd-balcnt-id              pic 9(3).
+           05 fd-balcnt-total           pic S9(7)V9(2) comp-3.
+           05 fd-balcnt-last-run        pic 9(8).
