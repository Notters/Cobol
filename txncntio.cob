@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. txncntio IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select TxnContinueFile assign to "txncnt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txncnt-id
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TxnContinueFile.
+           copy "txncnt.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "txncnt.ws".
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+
+       LINKAGE SECTION.
+       01 ls-operation      pic X(1).
+       01 ls-next-txn-id    pic 9(7).
+       01 ls-file-status    pic 9(2).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-next-txn-id,
+                                ls-file-status.
+           open i-o TxnContinueFile.
+           evaluate ls-operation
+               when "R" perform DoRetrieve
+               when "I" perform DoIncrement
+               when "A" perform DoAdd
+               when other display "Invalid char."
+           end-evaluate.
+
+           close TxnContinueFile.
+           EXIT PROGRAM.
+
+       DoRetrieve.
+           move 1 to fd-txncnt-id.
+           read TxnContinueFile record
+               key is fd-txncnt-id
+           end-read.
+           move fd-txncnt-next-txn-id to ls-next-txn-id.
+           move file-status to ls-file-status.
+
+       DoAdd.
+           move 1 to fd-txncnt-id.
+           move 1 to fd-txncnt-next-txn-id.
+           write fd-txncnt-record
+           end-write.
+           move file-status to ls-file-status.
+
+       DoIncrement.
+           move 1 to fd-txncnt-id.
+           read TxnContinueFile
+               key is fd-txncnt-id
+           end-read.
+
+           move fd-txncnt-next-txn-id to ws-txncnt-next-txn-id.
+           add 1 to ws-txncnt-next-txn-id.
+           move ws-txncnt-next-txn-id to fd-txncnt-next-txn-id.
+           rewrite fd-txncnt-record
+           end-rewrite.
+
+           move file-status to ls-file-status.
