@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. idgap.
+       AUTHOR. Andrew Notman.
+
+      * Client-ID gap/reclaim report - contio's fd-cont-next-clnt-id
+      * only ever increments (see contio's DoIncrement), so a client
+      * removed by archclnt leaves its old id permanently unused; a
+      * closed (clntio "D") client is not a gap, it is still on file
+      * under its id, just marked "C". This walks every id from 1 up
+      * to the last one allocated, via clntio "Q", and reports how
+      * many are active, how many are closed and which ones are gaps.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select GapFile assign to "idgap.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GapFile.
+       01 fd-gap-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2).
+       01 ws-msg               pic X(80).
+
+       01 ws-cont-file-status pic 9(2).
+       01 ws-cont-status-msg  pic X(40).
+       01 ws-next-clnt-id     pic 9(7) value zeroes.
+       01 ws-consumed-count   pic 9(7) value zeroes.
+
+       01 ws-check-id      pic 9(7) value zeroes.
+       01 ws-active-count  pic 9(7) value zeroes.
+       01 ws-closed-count  pic 9(7) value zeroes.
+       01 ws-gap-count     pic 9(7) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           call 'contio' using "R",
+                               ws-next-clnt-id,
+                               ws-cont-file-status,
+                               ws-cont-status-msg.
+
+           compute ws-consumed-count = ws-next-clnt-id - 1.
+
+           open output GapFile.
+
+           move spaces to fd-gap-line.
+           string "Client ID Gap/Reclaim Report" delimited by size
+               into fd-gap-line.
+           write fd-gap-line.
+
+           move spaces to fd-gap-line.
+           write fd-gap-line.
+
+           perform CheckAllIds
+               varying ws-check-id from 1 by 1
+               until ws-check-id > ws-consumed-count.
+
+           move spaces to fd-gap-line.
+           write fd-gap-line.
+
+           move spaces to fd-gap-line.
+           string "IDs allocated: " delimited by size
+                  ws-consumed-count delimited by size
+                  "   Active: "     delimited by size
+                  ws-active-count   delimited by size
+                  "   Closed: "     delimited by size
+                  ws-closed-count   delimited by size
+                  "   Gaps: "       delimited by size
+                  ws-gap-count      delimited by size
+               into fd-gap-line.
+           write fd-gap-line.
+
+           close GapFile.
+
+           display "ID gap report written to idgap.rpt - "
+                   ws-gap-count " gap(s) out of "
+                   ws-consumed-count " id(s) allocated".
+
+           goback.
+
+      * Looks up one client id via clntio "Q" and classifies it as
+      * active, closed or a gap. A "Client not found" reply is the
+      * only way an id inside the allocated range can come back
+      * empty, since a closed client is still a record on file.
+       CheckAllIds.
+           move ws-check-id to ws-clnt-id.
+           call 'clntio' using "Q",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           if ws-msg equal "Client not found"
+               perform LogGap
+           else
+               if ws-clnt-status equal "C"
+                   add 1 to ws-closed-count
+               else
+                   add 1 to ws-active-count
+               end-if
+           end-if.
+
+       LogGap.
+           add 1 to ws-gap-count.
+
+           move spaces to fd-gap-line.
+           string "Gap: id " delimited by size
+                  ws-check-id delimited by size
+                  " allocated but not on file" delimited by size
+               into fd-gap-line.
+           write fd-gap-line.
