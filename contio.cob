@@ -27,10 +27,12 @@
        01 ls-operation      pic X(1).
        01 ls-next-clnt-id   pic 9(7).
        01 ls-file-status    pic 9(2).
+       01 ls-status-msg     pic X(40).
 
-       PROCEDURE DIVISION USING ls-operation, 
+       PROCEDURE DIVISION USING ls-operation,
                                 ls-next-clnt-id,
-                                ls-file-status.
+                                ls-file-status,
+                                ls-status-msg.
            open i-o ContinueFile.
            evaluate ls-operation
                when "R" perform DoRetrieve
@@ -40,6 +42,8 @@
                when other display "Invalid char."
            end-evaluate.
 
+           call 'fstat' using file-status, ls-status-msg.
+
            close ContinueFile.
            EXIT PROGRAM.
 
