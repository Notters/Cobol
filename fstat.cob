@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fstat IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Translates a two-character COBOL file-status code into a
+      * short human-readable message, so operators looking at
+      * clntio/contio error output don't have to look the codes up.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 ls-file-status pic X(2).
+       01 ls-status-msg  pic X(40).
+
+       PROCEDURE DIVISION USING ls-file-status, ls-status-msg.
+           move spaces to ls-status-msg.
+           evaluate ls-file-status
+               when "00" move "Successful completion" to ls-status-msg
+               when "02" move "Duplicate alternate key" to ls-status-msg
+               when "04" move "Record length mismatch" to ls-status-msg
+               when "05" move "Optional file not present at open"
+                   to ls-status-msg
+               when "10" move "End of file" to ls-status-msg
+               when "21" move "Sequence error on key" to ls-status-msg
+               when "22" move "Duplicate key on write" to ls-status-msg
+               when "23" move "Record not found" to ls-status-msg
+               when "24" move "Boundary violation - file full"
+                   to ls-status-msg
+               when "30" move "Permanent I-O error" to ls-status-msg
+               when "35" move "File not found" to ls-status-msg
+               when "37" move "File open mode not supported by device"
+                   to ls-status-msg
+               when "41" move "File already open" to ls-status-msg
+               when "42" move "File not open" to ls-status-msg
+               when "43" move "No current record for rewrite/delete"
+                   to ls-status-msg
+               when "44" move "Record length mismatch" to ls-status-msg
+               when "46" move "Read attempted past end of file"
+                   to ls-status-msg
+               when "47" move "File not open for input"
+                   to ls-status-msg
+               when "48" move "File not open for output"
+                   to ls-status-msg
+               when "49" move "File not open for i-o"
+                   to ls-status-msg
+               when "91" move "File system error" to ls-status-msg
+               when other
+                   string "Unknown file status "  delimited by size
+                          ls-file-status           delimited by size
+                       into ls-status-msg
+           end-evaluate.
+
+           EXIT PROGRAM.
