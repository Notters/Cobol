@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clntlist.
+       AUTHOR. Andrew Notman.
+
+      * Full client master listing for the monthly file audit -
+      * every client, surname order, using the surname alternate
+      * key exposed by clntio's DoFirstBySurname/DoNextBySurname.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select ListingFile assign to "clntlist.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ListingFile.
+       01 fd-list-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-dob.
+           05 ws-dob-year  pic 9(4).
+           05 ws-dob-month pic 9(2).
+           05 ws-dob-day   pic 9(2).
+
+       01 ws-dob-display pic X(10).
+
+       01 ws-balance-display pic +ZZZZ9.99.
+
+       01 ws-record-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           open output ListingFile.
+
+           move spaces to fd-list-line.
+           string "Client Master Listing (surname order)"
+                   delimited by size into fd-list-line.
+           write fd-list-line.
+
+           move spaces to fd-list-line.
+           string "ID       Surname     DoB        Balance    Status"
+                   delimited by size into fd-list-line.
+           write fd-list-line.
+
+           call 'clntio' using "V",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               perform WriteListingLine
+               call 'clntio' using "W",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           move spaces to fd-list-line.
+           write fd-list-line.
+
+           move spaces to fd-list-line.
+           string "Total clients listed: " delimited by size
+                  ws-record-count          delimited by size
+               into fd-list-line.
+           write fd-list-line.
+
+           close ListingFile.
+
+           display "Client listing written to clntlist.rpt, "
+                   ws-record-count " records".
+
+           if ws-record-count equal zeroes
+               move 1 to return-code
+           end-if.
+
+           goback.
+
+       WriteListingLine.
+           call 'dates' using "G", ws-clnt-dob, ws-dob.
+           move spaces to ws-dob-display.
+           string ws-dob-day   delimited by size
+                  "/"          delimited by size
+                  ws-dob-month delimited by size
+                  "/"          delimited by size
+                  ws-dob-year  delimited by size
+               into ws-dob-display.
+           move ws-clnt-balance to ws-balance-display.
+           add 1 to ws-record-count.
+
+           move spaces to fd-list-line.
+           string ws-clnt-id         delimited by size
+                  "  "               delimited by size
+                  ws-clnt-surname    delimited by size
+                  " "                delimited by size
+                  ws-dob-display     delimited by size
+                  " "                delimited by size
+                  ws-balance-display delimited by size
+                  "  "               delimited by size
+                  ws-clnt-status     delimited by size
+               into fd-list-line.
+           write fd-list-line.
