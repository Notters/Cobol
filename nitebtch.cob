@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nitebtch.
+       AUTHOR. Andrew Notman.
+
+      * Nightly batch driver - runs the new-client load, batch
+      * posting, balance reconciliation and client listing report
+      * as one controlled sequence instead of four separate manual
+      * runs. bstepio records the last step that finished cleanly,
+      * so a run interrupted partway through (or a step that comes
+      * back with a non-zero return-code) can simply be re-run and
+      * will pick back up at the step it stopped on rather than
+      * starting the whole window over. molockio's month-end lock is
+      * raised for the whole run and lowered again once it finishes
+      * (clean or aborted), so clntio refuses any interactive
+      * Insert/Update/Delete/Balance while this is in progress.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-last-step   pic 9(2).
+       01 ws-step-status pic 9(2).
+
+       01 ws-abort pic X(1) value "N".
+           88 abort-run value "Y".
+
+       01 ws-hold-held    pic X(1).
+       01 ws-molock-status pic 9(2).
+
+       PROCEDURE DIVISION.
+       Main.
+           call 'bstepio' using "R", ws-last-step, ws-step-status.
+
+           if ws-last-step not equal zeroes
+               display "Nightly batch: resuming after step "
+                       ws-last-step
+           end-if.
+
+           call 'molockio' using "S", ws-hold-held, ws-molock-status.
+
+           if ws-last-step < 1
+               perform Step1Load
+           end-if.
+
+           if not abort-run and ws-last-step < 2
+               perform Step2Post
+           end-if.
+
+           if not abort-run and ws-last-step < 3
+               perform Step3Reconcile
+           end-if.
+
+           if not abort-run and ws-last-step < 4
+               perform Step4Report
+           end-if.
+
+           call 'molockio' using "C", ws-hold-held, ws-molock-status.
+
+           if abort-run
+               display "Nightly batch stopped after step "
+                       ws-last-step
+                       " - rerun to resume"
+           else
+               call 'bstepio' using "U", zeroes, ws-step-status
+               display "Nightly batch complete"
+           end-if.
+
+           goback.
+
+       Step1Load.
+           call 'enrol'.
+
+           if return-code equal zero
+               move 1 to ws-last-step
+               call 'bstepio' using "U", ws-last-step, ws-step-status
+           else
+               move "Y" to ws-abort
+               display "Nightly batch: load step failed, rc="
+                       return-code
+           end-if.
+
+       Step2Post.
+           call 'postbtch'.
+
+           if return-code equal zero
+               move 2 to ws-last-step
+               call 'bstepio' using "U", ws-last-step, ws-step-status
+           else
+               move "Y" to ws-abort
+               display "Nightly batch: posting step failed, rc="
+                       return-code
+           end-if.
+
+       Step3Reconcile.
+           call 'balrecon'.
+
+           if return-code equal zero
+               move 3 to ws-last-step
+               call 'bstepio' using "U", ws-last-step, ws-step-status
+           else
+               move "Y" to ws-abort
+               display "Nightly batch: reconciliation step failed, rc="
+                       return-code
+           end-if.
+
+       Step4Report.
+           call 'clntlist'.
+
+           if return-code equal zero
+               move 4 to ws-last-step
+               call 'bstepio' using "U", ws-last-step, ws-step-status
+           else
+               move "Y" to ws-abort
+               display "Nightly batch: report step failed, rc="
+                       return-code
+           end-if.
