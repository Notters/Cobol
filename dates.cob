@@ -7,26 +7,57 @@
        01 gregorian-date pic 9(8) value 16001231.
        01 julian-date    pic 9(6) value 000000.
        01 convert-to     pic X(1) value 'J'.
-       
+
+      * Broken-down views of the two dates "A" (age) works from - the
+      * dob is handed in through ls-greg-date, the same field "G"
+      * returns a gregorian date into, and the as-of date through the
+      * new ls-asof-date, so no extra conversion mode is needed to
+      * call this one.
+       01 age-dob.
+           05 age-dob-year   pic 9(4).
+           05 age-dob-month  pic 9(2).
+           05 age-dob-day    pic 9(2).
+       01 age-asof.
+           05 age-asof-year  pic 9(4).
+           05 age-asof-month pic 9(2).
+           05 age-asof-day   pic 9(2).
+
        LINKAGE SECTION.
        01 ls-convert-to pic 9(1).
        01 ls-jul-date   pic 9(6).
        01 ls-greg-date  pic 9(8).
+       01 ls-asof-date  pic 9(8).
+       01 ls-age        pic 9(3).
 
-       PROCEDURE DIVISION USING ls-convert-to, 
+       PROCEDURE DIVISION USING ls-convert-to,
                                 ls-jul-date,
-                                ls-greg-date.
+                                ls-greg-date,
+                                ls-asof-date,
+                                ls-age.
            evaluate ls-convert-to
                when 'J'
                    move ls-greg-date to gregorian-date
                    move function integer-of-date(gregorian-date)
                        to julian-date
-                   move julian-date to ls-jul-date 
+                   move julian-date to ls-jul-date
                when 'G'
                    move ls-jul-date to julian-date
                    move function date-of-integer(julian-date)
                        to gregorian-date
                    move gregorian-date to ls-greg-date
+               when 'A'
+                   move ls-greg-date  to age-dob
+                   move ls-asof-date  to age-asof
+                   compute ls-age =
+                       age-asof-year - age-dob-year
+                   if age-asof-month < age-dob-month
+                       subtract 1 from ls-age
+                   else
+                       if age-asof-month = age-dob-month
+                           and age-asof-day < age-dob-day
+                           subtract 1 from ls-age
+                       end-if
+                   end-if
            end-evaluate.
 
            EXIT PROGRAM.
