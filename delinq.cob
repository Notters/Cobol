@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delinq.
+       AUTHOR. Andrew Notman.
+
+      * Lists every client whose balance is below a configurable
+      * threshold, together with how long they have been in that
+      * state, worked out from their posting history in txn.dat.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select TransactionFile assign to "txn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txn-id
+               alternate record key is fd-txn-clnt-id with duplicates
+               file status is txn-file-status.
+
+           select DelinqFile assign to "delinq.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+           copy "txn.fd".
+
+       FD DelinqFile.
+       01 fd-delinq-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 txn-file-status pic X(2).
+           88 txn-success value "00".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-threshold pic S9(5)V9(2) value zeroes.
+
+       01 ws-date-today-gregorian pic 9(8).
+       01 ws-date-today-julian    pic 9(6).
+
+       01 ws-since-julian    pic 9(6).
+       01 ws-since-found     pic X(1).
+       01 ws-last-good-julian pic 9(6).
+       01 ws-days-delinquent pic 9(5).
+
+       01 ws-balance-display pic +ZZZZ9.99.
+       01 ws-threshold-display pic +ZZZZ9.99.
+
+       01 ws-delinquent-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           display "Delinquency threshold (+/-nnnnn.nn): "
+               with no advancing.
+           accept ws-threshold.
+           move ws-threshold to ws-threshold-display.
+
+           accept ws-date-today-gregorian from date yyyymmdd.
+           call 'dates' using "J",
+                              ws-date-today-julian,
+                              ws-date-today-gregorian.
+
+           open input TransactionFile.
+           open output DelinqFile.
+
+           move spaces to fd-delinq-line.
+           string "Delinquent Client Aging Report - threshold "
+                  delimited by size
+                  ws-threshold-display delimited by size
+               into fd-delinq-line.
+           write fd-delinq-line.
+
+           move spaces to fd-delinq-line.
+           string "ID       Surname     Balance    Days delinquent"
+                   delimited by size into fd-delinq-line.
+           write fd-delinq-line.
+
+           call 'clntio' using "F",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               if ws-clnt-balance < ws-threshold
+                   perform ReportDelinquentClient
+               end-if
+               call 'clntio' using "N",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           move spaces to fd-delinq-line.
+           write fd-delinq-line.
+
+           move spaces to fd-delinq-line.
+           string "Total delinquent clients: " delimited by size
+                  ws-delinquent-count           delimited by size
+               into fd-delinq-line.
+           write fd-delinq-line.
+
+           close TransactionFile.
+           close DelinqFile.
+
+           display "Delinquency report written to delinq.rpt, "
+                   ws-delinquent-count " clients".
+
+           stop run.
+
+      * Walks a client's transaction history in chronological
+      * (ascending id) order to find the last transaction that left
+      * the balance at or above the threshold. The transaction right
+      * after that one is when the client became delinquent; if no
+      * such transaction exists, they were already below threshold
+      * from their very first posting.
+       ReportDelinquentClient.
+           add 1 to ws-delinquent-count.
+           move zeroes to ws-since-julian.
+           move zeroes to ws-last-good-julian.
+           move "N" to ws-since-found.
+
+           move ws-clnt-id to fd-txn-clnt-id.
+           start TransactionFile key is equal to fd-txn-clnt-id
+               invalid key
+                   continue
+           end-start.
+
+           if txn-success
+               perform ScanClientTxnHistory
+                   until fd-txn-clnt-id not equal ws-clnt-id
+                      or not txn-success
+           end-if.
+
+           if ws-since-julian not equal zeroes
+               compute ws-days-delinquent =
+                   ws-date-today-julian - ws-since-julian
+           else
+               move zeroes to ws-days-delinquent
+           end-if.
+
+           move ws-clnt-balance to ws-balance-display.
+
+           move spaces to fd-delinq-line.
+           string ws-clnt-id          delimited by size
+                  "  "                delimited by size
+                  ws-clnt-surname     delimited by size
+                  " "                 delimited by size
+                  ws-balance-display  delimited by size
+                  "  "                delimited by size
+                  ws-days-delinquent  delimited by size
+               into fd-delinq-line.
+           write fd-delinq-line.
+
+       ScanClientTxnHistory.
+           read TransactionFile next record
+               at end
+                   move "99" to txn-file-status
+           end-read.
+
+           if txn-success and fd-txn-clnt-id = ws-clnt-id
+               if fd-txn-balance-after >= ws-threshold
+                   move fd-txn-date to ws-last-good-julian
+                   move "N" to ws-since-found
+               else
+                   if ws-since-found = "N"
+                       move fd-txn-date to ws-since-julian
+                       move "Y" to ws-since-found
+                   end-if
+               end-if
+           end-if.
