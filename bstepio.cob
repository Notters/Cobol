@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bstepio IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Holds the number of the last nightly batch step nitebtch
+      * completed cleanly, so an interrupted run can be restarted
+      * from the step that was in progress instead of from the top.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select BatchStepFile assign to "batstep.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-bstep-id
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BatchStepFile.
+           copy "bstep.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "bstep.ws".
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+       LINKAGE SECTION.
+       01 ls-operation      pic X(1).
+       01 ls-last-step      pic 9(2).
+       01 ls-file-status    pic 9(2).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-last-step,
+                                ls-file-status.
+           open i-o BatchStepFile.
+
+           evaluate ls-operation
+               when "R" perform DoRetrieve
+               when "A" perform DoAdd
+               when "U" perform DoUpdate
+               when other display "Invalid char."
+           end-evaluate.
+
+           close BatchStepFile.
+           EXIT PROGRAM.
+
+       DoRetrieve.
+           move 1 to fd-bstep-id.
+           read BatchStepFile
+               key is fd-bstep-id
+               invalid key
+                   move zeroes to fd-bstep-last-step
+           end-read.
+           move fd-bstep-last-step to ls-last-step.
+           move file-status to ls-file-status.
+
+       DoAdd.
+           move 1 to fd-bstep-id.
+           move zeroes to fd-bstep-last-step.
+           write fd-bstep-record
+           end-write.
+           move file-status to ls-file-status.
+
+       DoUpdate.
+           move 1 to fd-bstep-id.
+           read BatchStepFile
+               key is fd-bstep-id
+               invalid key
+                   move zeroes to fd-bstep-last-step
+           end-read.
+
+           move ls-last-step to fd-bstep-last-step.
+
+           if success
+               rewrite fd-bstep-record
+               end-rewrite
+           else
+               write fd-bstep-record
+               end-write
+           end-if.
+
+           move file-status to ls-file-status.
