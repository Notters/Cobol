@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. balrecon.
+       AUTHOR. Andrew Notman.
+
+      * Recomputes the true total of every client balance from
+      * clnt.dat, compares it against the total held in balcnt.dat
+      * and flags any variance, then rolls balcnt.dat forward to
+      * the newly computed total.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select BalanceControlFile assign to "balcnt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-balcnt-id
+               file status is file-status.
+
+           select ReconFile assign to "balrecon.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BalanceControlFile.
+           copy "balcnt.fd".
+
+       FD ReconFile.
+       01 fd-recon-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-prior-total    pic S9(7)V9(2) comp-3 value zeroes.
+       01 ws-true-total     pic S9(7)V9(2) comp-3 value zeroes.
+       01 ws-variance       pic S9(7)V9(2) comp-3 value zeroes.
+
+       01 ws-prior-display  pic +ZZZZZZ9.99.
+       01 ws-true-display   pic +ZZZZZZ9.99.
+       01 ws-var-display    pic +ZZZZZZ9.99.
+
+       01 ws-today pic 9(8).
+
+       PROCEDURE DIVISION.
+       Main.
+           open i-o BalanceControlFile.
+           move 1 to fd-balcnt-id.
+           read BalanceControlFile
+               key is fd-balcnt-id
+               invalid key
+                   move zeroes to fd-balcnt-total
+                   move 1 to fd-balcnt-id
+                   write fd-balcnt-record
+           end-read.
+
+           move fd-balcnt-total to ws-prior-total.
+
+           perform SumClientBalances.
+
+           compute ws-variance = ws-true-total - ws-prior-total.
+
+           move ws-true-total to fd-balcnt-total.
+           accept ws-today from date yyyymmdd.
+           move ws-today to fd-balcnt-last-run.
+           rewrite fd-balcnt-record
+           end-rewrite.
+
+           close BalanceControlFile.
+
+           perform WriteReconRegister.
+
+           display "Balance reconciliation complete - variance: "
+                   ws-var-display.
+
+           if ws-variance not equal zeroes
+               move 1 to return-code
+           end-if.
+
+           goback.
+
+       SumClientBalances.
+           move zeroes to ws-true-total.
+           call 'clntio' using "F",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               add ws-clnt-balance to ws-true-total
+               call 'clntio' using "N",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+       WriteReconRegister.
+           move ws-prior-total to ws-prior-display.
+           move ws-true-total  to ws-true-display.
+           move ws-variance    to ws-var-display.
+
+           open output ReconFile.
+
+           move spaces to fd-recon-line.
+           string "Balance Control-Total Reconciliation Register"
+                   delimited by size into fd-recon-line.
+           write fd-recon-line.
+
+           move spaces to fd-recon-line.
+           string "Prior total  : " delimited by size
+                  ws-prior-display  delimited by size
+               into fd-recon-line.
+           write fd-recon-line.
+
+           move spaces to fd-recon-line.
+           string "True total   : " delimited by size
+                  ws-true-display   delimited by size
+               into fd-recon-line.
+           write fd-recon-line.
+
+           move spaces to fd-recon-line.
+           string "Variance     : " delimited by size
+                  ws-var-display    delimited by size
+               into fd-recon-line.
+           write fd-recon-line.
+
+           move spaces to fd-recon-line.
+           if ws-variance not equal zeroes
+               string "*** VARIANCE DETECTED - investigate clnt.dat"
+                       delimited by size into fd-recon-line
+           else
+               string "Balances reconcile - no variance"
+                       delimited by size into fd-recon-line
+           end-if.
+           write fd-recon-line.
+
+           close ReconFile.
