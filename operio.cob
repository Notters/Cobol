@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operio IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Looks up an operator by id for clntgui's login screen. "A" is
+      * only used to seed the file - operators are not maintained
+      * online.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select OperatorFile assign to "operator.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-oper-id
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OperatorFile.
+           copy "oper.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "oper.ws".
+
+       01 ws-msg pic X(80) value spaces.
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+       LINKAGE SECTION.
+       01 ls-operation   pic X(1).
+       01 ls-oper-record pic X(37).
+       01 ls-msg         pic X(80).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-oper-record,
+                                ls-msg.
+       Main.
+           move spaces to ws-msg.
+           open i-o OperatorFile.
+           evaluate ls-operation
+               when "Q" perform DoQuery
+               when "A" perform DoAdd
+               when other move "Invalid operation" to ws-msg
+           end-evaluate.
+           close OperatorFile.
+
+           move ws-msg to ls-msg.
+           EXIT PROGRAM.
+
+       DoQuery.
+           move ls-oper-record to ws-oper-record.
+           move ws-oper-id to fd-oper-id.
+           read OperatorFile
+               key is fd-oper-id
+               invalid key
+                   move "Operator not found" to ws-msg
+           end-read.
+
+           if success
+               move fd-oper-record to ws-oper-record
+           end-if.
+
+           move ws-oper-record to ls-oper-record.
+
+       DoAdd.
+           move ls-oper-record to ws-oper-record.
+           move ws-oper-record to fd-oper-record.
+           write fd-oper-record
+               invalid key
+                   move "Operator already exists" to ws-msg
+               not invalid key
+                   move "Operator added" to ws-msg
+           end-write.
