@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. postbtch.
+       AUTHOR. Andrew Notman.
+
+      * Applies a batch of fee/payment/adjustment postings from
+      * postbtch.csv against client balances, one clnttxn "P" call
+      * per row, the same posting logic post.cob uses for a single
+      * client typed in at a terminal. Each row is
+      * clntid;type;signed amount, e.g. 0000001;F;+00012.50
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select PostingsCSV assign to "postbtch.csv"
+               organization is line sequential.
+
+           select ResultsFile assign to "postbtch.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PostingsCSV.
+       01 fd-postbtch-record pic X(20).
+           88 EOF value high-values.
+
+       FD ResultsFile.
+       01 fd-result-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ws-postbtch-record pic X(20).
+
+       01 ws-csv-clnt-id   pic X(7).
+       01 ws-csv-txn-type  pic X(1).
+       01 ws-csv-amount    pic X(9).
+
+       01 ws-amount-sign   pic X(1).
+       01 ws-amount-whole  pic 9(5).
+       01 ws-amount-cents  pic 9(2).
+
+       01 ws-clnt-id       pic 9(7).
+       01 ws-txn-type      pic X(1).
+       01 ws-amount        pic S9(5)V9(2) comp-3.
+       01 ws-new-balance   pic S9(5)V9(2) comp-3.
+       01 ws-msg           pic X(80).
+
+       01 ws-read-count    pic 9(5) value zeroes.
+       01 ws-posted-count  pic 9(5) value zeroes.
+       01 ws-rejected-count pic 9(5) value zeroes.
+
+      * postbtch is always run as part of the nightly batch, never as
+      * an interactive edit, so its postings identify to clntio as
+      * "BATCH" - the same marker nitebtch's own month-end hold
+      * recognises and lets through.
+       01 ws-operator-id   pic X(8) value "BATCH".
+
+       PROCEDURE DIVISION.
+       Main.
+           open input PostingsCSV.
+           open output ResultsFile.
+
+           read PostingsCSV
+               at end set EOF to true
+           end-read.
+
+           perform until EOF
+               add 1 to ws-read-count
+               move fd-postbtch-record to ws-postbtch-record
+               perform PostRow
+
+               read PostingsCSV
+                   at end set EOF to true
+               end-read
+           end-perform.
+
+           close PostingsCSV.
+
+           move spaces to fd-result-line.
+           string "Rows read: " delimited by size
+                  ws-read-count delimited by size
+                  "  Posted: " delimited by size
+                  ws-posted-count delimited by size
+                  "  Rejected: " delimited by size
+                  ws-rejected-count delimited by size
+               into fd-result-line.
+           write fd-result-line.
+
+           close ResultsFile.
+
+           display "Batch posting complete - read " ws-read-count
+                   ", posted " ws-posted-count
+                   ", rejected " ws-rejected-count.
+
+           if ws-rejected-count not equal zeroes
+               move 1 to return-code
+           end-if.
+
+           goback.
+
+      * Splits one csv row and posts it through clnttxn, the same
+      * shared posting paragraph every other program in the system
+      * uses to move a client's balance.
+       PostRow.
+           move spaces to ws-csv-clnt-id.
+           move spaces to ws-csv-txn-type.
+           move spaces to ws-csv-amount.
+           unstring ws-postbtch-record delimited by ";"
+               into ws-csv-clnt-id, ws-csv-txn-type, ws-csv-amount.
+
+           if ws-csv-clnt-id not numeric
+               or ws-csv-amount(2:5) not numeric
+               or ws-csv-amount(8:2) not numeric
+               perform RejectRow
+           else
+               move ws-csv-clnt-id to ws-clnt-id
+               move ws-csv-txn-type to ws-txn-type
+               move ws-csv-amount(1:1) to ws-amount-sign
+               move ws-csv-amount(2:5) to ws-amount-whole
+               move ws-csv-amount(8:2) to ws-amount-cents
+
+               compute ws-amount =
+                   ws-amount-whole + (ws-amount-cents / 100)
+               if ws-amount-sign = "-"
+                   multiply -1 by ws-amount
+               end-if
+
+               call 'clnttxn' using "P",
+                                   ws-clnt-id,
+                                   ws-txn-type,
+                                   ws-amount,
+                                   ws-new-balance,
+                                   ws-msg,
+                                   ws-operator-id
+
+               move spaces to fd-result-line
+               string "Row " delimited by size
+                      ws-read-count delimited by size
+                      ": " delimited by size
+                      ws-msg delimited by size
+                  into fd-result-line
+               write fd-result-line
+
+               if ws-msg equal "Posting applied"
+                   add 1 to ws-posted-count
+               else
+                   add 1 to ws-rejected-count
+               end-if
+           end-if.
+
+       RejectRow.
+           add 1 to ws-rejected-count.
+
+           move spaces to fd-result-line.
+           string "Row " delimited by size
+                  ws-read-count delimited by size
+                  ": " delimited by size
+                  ws-postbtch-record delimited by size
+                  " - invalid row" delimited by size
+               into fd-result-line.
+           write fd-result-line.
