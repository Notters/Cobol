@@ -0,0 +1,5 @@
+      * Continuation-id control record for the transaction file,
+      * mirroring cont.fd but holding the next transaction id.
+       01 fd-txncnt-record.
+           05 fd-txncnt-id              pic 9(3).
+           05 fd-txncnt-next-txn-id     pic 9(7).
