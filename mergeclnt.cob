@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mergeclnt.
+       AUTHOR. Andrew Notman.
+
+      * Merges one client account into another: the source's balance
+      * is transferred onto the target through clnttxn (so it still
+      * goes through the normal posting/audit path), every
+      * transaction history record is re-pointed at the target, and
+      * the source is then closed the same way clntgui's F9 does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select TransactionFile assign to "txn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txn-id
+               alternate record key is fd-txn-clnt-id with duplicates
+               file status is txn-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+           copy "txn.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 txn-file-status pic X(2).
+           88 txn-success value "00".
+           88 txn-no-more-matches value "23", "10".
+
+       01 ws-navigation-status pic X(2).
+       01 ws-msg               pic X(80).
+
+       01 ws-source-id      pic 9(7).
+       01 ws-target-id      pic 9(7).
+
+       01 ws-source-balance pic S9(5)V9(2) comp-3.
+       01 ws-source-status  pic X(1).
+       01 ws-target-status  pic X(1).
+
+       01 ws-txn-type       pic X(1) value "J".
+       01 ws-source-adjustment pic S9(5)V9(2) comp-3.
+       01 ws-new-balance    pic S9(5)V9(2) comp-3.
+
+       01 ws-abort          pic X(1) value "N".
+           88 abort-merge value "Y".
+
+       01 ws-txns-moved     pic 9(5) value zeroes.
+
+      * mergeclnt has no operator sign-on of its own, so its postings
+      * and its closing of the source client carry no operator-id -
+      * they remain subject to the month-end hold the same as any
+      * other unattributed interactive change.
+       01 ws-operator-id    pic X(8) value spaces.
+
+       PROCEDURE DIVISION.
+       Main.
+           display "Merge - source client id (closed and folded in): "
+               with no advancing.
+           accept ws-source-id.
+           display "Merge - target client id (survives): "
+               with no advancing.
+           accept ws-target-id.
+
+           if ws-source-id = ws-target-id
+               display "Source and target must be different clients"
+               move "Y" to ws-abort
+           end-if.
+
+           if not abort-merge
+               move ws-source-id to ws-clnt-id
+               call 'clntio' using "Q",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+               if ws-msg equal "Client not found"
+                   display "Source client not found"
+                   move "Y" to ws-abort
+               else
+                   move ws-clnt-balance to ws-source-balance
+                   move ws-clnt-status  to ws-source-status
+               end-if
+           end-if.
+
+           if not abort-merge
+               move ws-target-id to ws-clnt-id
+               call 'clntio' using "Q",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+               if ws-msg equal "Client not found"
+                   display "Target client not found"
+                   move "Y" to ws-abort
+               else
+                   move ws-clnt-status to ws-target-status
+               end-if
+           end-if.
+
+           if not abort-merge
+               and (ws-source-status = "C" or ws-target-status = "C")
+               display "Cannot merge a closed client"
+               move "Y" to ws-abort
+           end-if.
+
+           if not abort-merge
+               perform TransferBalance
+           end-if.
+
+           if not abort-merge
+               perform ReassignTransactions
+               perform CloseSourceClient
+
+               display "Merge complete - " ws-txns-moved
+                       " transaction(s) moved from client "
+                       ws-source-id " to client " ws-target-id
+           else
+               display "Merge aborted - source client left unchanged"
+           end-if.
+
+           stop run.
+
+      * Moves the source's balance onto the target through clnttxn so
+      * it goes through the normal posting/audit path. If either leg
+      * is rejected (e.g. the target's credit limit would be
+      * exceeded) the merge is aborted here, before any transaction
+      * history is re-pointed or the source is closed, so a failed
+      * transfer never leaves the source balance stranded.
+       TransferBalance.
+           if ws-source-balance not = zeroes
+               compute ws-source-adjustment = ws-source-balance * -1
+               call 'clnttxn' using "P",
+                                    ws-source-id,
+                                    ws-txn-type,
+                                    ws-source-adjustment,
+                                    ws-new-balance,
+                                    ws-msg,
+                                    ws-operator-id
+
+               if ws-msg not equal "Posting applied"
+                   display "Could not post source adjustment: " ws-msg
+                   move "Y" to ws-abort
+               else
+                   call 'clnttxn' using "P",
+                                        ws-target-id,
+                                        ws-txn-type,
+                                        ws-source-balance,
+                                        ws-new-balance,
+                                        ws-msg,
+                                        ws-operator-id
+
+                   if ws-msg not equal "Posting applied"
+                       display "Could not post target adjustment: "
+                               ws-msg
+                       move "Y" to ws-abort
+                   end-if
+               end-if
+           end-if.
+
+      *    Re-keys every txn.dat record for the source client onto
+      *    the target. Since the alternate key just changed under
+      *    us, the group is re-STARTed after every rewrite rather
+      *    than walked with READ NEXT.
+       ReassignTransactions.
+           open i-o TransactionFile.
+
+           move ws-source-id to fd-txn-clnt-id.
+           start TransactionFile key is equal to fd-txn-clnt-id
+               invalid key
+                   continue
+           end-start.
+
+           perform until txn-no-more-matches
+               start TransactionFile key is equal to fd-txn-clnt-id
+                   invalid key
+                       move "10" to txn-file-status
+               end-start
+
+               if txn-success
+                   read TransactionFile next record
+                       at end
+                           move "10" to txn-file-status
+                   end-read
+               end-if
+
+               if txn-success
+                   move ws-target-id to fd-txn-clnt-id
+                   rewrite fd-txn-record
+                   end-rewrite
+                   add 1 to ws-txns-moved
+                   move ws-source-id to fd-txn-clnt-id
+               end-if
+           end-perform.
+
+           close TransactionFile.
+
+       CloseSourceClient.
+           move ws-source-id to ws-clnt-id.
+           call 'clntio' using "Q",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+           call 'clntio' using "D",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg,
+                               ws-operator-id.
