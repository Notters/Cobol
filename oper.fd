@@ -0,0 +1,7 @@
+      * Operator master record - used by operio and clntgui's login
+      * screen to control who can sign on and what they can do.
+       01 fd-oper-record.
+           05 fd-oper-id       pic X(08).
+           05 fd-oper-password pic X(08).
+           05 fd-oper-name     pic X(20).
+           05 fd-oper-level    pic X(01).
