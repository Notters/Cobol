@@ -11,8 +11,15 @@
 
        WORKING-STORAGE SECTION.
            copy "clnt.ws".
+           copy "oper.ws".
            copy screenio.
 
+       01 ws-oper-msg          pic X(80) value spaces.
+       01 ws-login-tries       pic 9(1) value zeroes.
+       01 ws-entered-password  pic X(08) value spaces.
+       01 ws-login-ok          pic X(1) value "N".
+           88 login-ok value "Y".
+
        01 scr-status      pic 9(4).
        01 temp-clnt-id    pic 9(7) value zeroes.
        01 ws-menu         pic X(80) value spaces.
@@ -28,6 +35,8 @@
        01 ws-date-today-gregorian pic 9(8).
        01 ws-date-today-julian    pic 9(6).
 
+       01 ws-age pic 9(3).
+
        01 ws-navigation-status pic X(2) value "YY".         
            88 next-allowed value "YY", "YN".
            88 prev-allowed value "YY", "NY".
@@ -39,13 +48,27 @@
            88 input-is-invalid value "N".
            88 input-is-abandon  value "A".
 
-       01 ws-char pic 9(1).
+       01 ws-char pic 9(2).
            
 
        SCREEN SECTION.
        01 scr-clear.
            05 display blank screen.
-       
+
+       01 scr-login.
+           05 display blank screen.
+           05 value "Client Screen - Operator Sign On" line 01 col 20.
+           05 value "Operator id" line 05 col 05.
+           05 scr-login-id       line 05 col 20
+                                  using ws-oper-id      pic X(08).
+           05 value "Password"   line 07 col 05.
+           05 scr-login-password line 07 col 20
+                                  using ws-oper-password
+                                  no echo                pic X(08).
+           05 scr-login-msg      line 09 col 05
+                                  from ws-oper-msg        pic X(50).
+
+
        01 scr-output.
            05 display blank screen.
            05 value "Client Screen" line 01 col 30.
@@ -54,28 +77,45 @@
                                  from ws-clnt-id         
                                  blank when zeroes pic 9(7).
            05 value "Surname"    line 07 col 05.
-           05 scr-output-surname line 07 col 20 
+           05 scr-output-surname line 07 col 20
                                  from ws-clnt-surname    pic X(10).
-           05 value "DoB"        line 09 col 05.
+           05 value "First Name" line 09 col 05.
+           05 scr-output-first-name line 09 col 20
+                                 from ws-clnt-first-name pic X(10).
+           05 value "DoB"        line 11 col 05.
            05 scr-output-dob.
-               10 out-dob-day    line 09 col 20
+               10 out-dob-day    line 11 col 20
                                  from ws-dob-day
                                  blank when zeros        pic 9(2).
-               10 value "/"      line 09 col 22.
-               10 out-dob-month  line 09 col 23
-                                 from ws-dob-month       
+               10 value "/"      line 11 col 22.
+               10 out-dob-month  line 11 col 23
+                                 from ws-dob-month
                                  blank when zeroes       pic 9(2).
-               10 value "/"      line 09 col 25.
-               10 out-dob-year   line 09 col 26
+               10 value "/"      line 11 col 25.
+               10 out-dob-year   line 11 col 26
                                  from ws-dob-year
                                  blank when zeroes       pic 9(4).
-           05 value "Balance"    line 11 col 05.
-           05 scr-output-balance line 11 col 20
+           05 value "Age"        line 12 col 05.
+           05 scr-output-age     line 12 col 20
+                                 from ws-age
+                                 blank when zeroes       pic ZZ9.
+           05 value "Balance"    line 13 col 05.
+           05 scr-output-balance line 13 col 20
                                  from ws-balance-packed
                                  sign leading separate   pic +ZZZZ9.99.
-           05 scr-msg            line 16 col 05
+           05 value "Address"    line 15 col 05.
+           05 scr-output-address line 15 col 20
+                                 from ws-clnt-address    pic X(20).
+           05 value "Phone"      line 17 col 05.
+           05 scr-output-phone   line 17 col 20
+                                 from ws-clnt-phone      pic X(12).
+           05 value "Credit Limit" line 18 col 05.
+           05 scr-output-credit-limit line 18 col 20
+                                 from ws-clnt-credit-limit
+                                 sign leading separate   pic +ZZZZ9.99.
+           05 scr-msg            line 19 col 05
                                  from ws-msg             pic X(50).
-           05 scr-menu           line 20 col 01 
+           05 scr-menu           line 22 col 01
                                  from ws-menu            pic X(80).
 
        01 scr-query.
@@ -88,29 +128,49 @@
            05 value "DoB"     line 09 col 05.
            05 value "Balance" line 11 col 05.
 
+       01 scr-query-surname.
+           05 value "Client Screen"          line 01 col 30.
+           05 value "Search by surname"      line 05 col 05.
+           05 scr-query-surname-name         line 05 col 25
+                              to ws-clnt-surname pic X(10).
+           05 value "F1=Next match F12=Stop" line 20 col 01.
+
 
        01 scr-input.
            05 value "Client Screen" line 01 col 30.
            05 value "ID"         line 05 col 05.
            05 value "Surname"    line 07 col 05.
-           05 scr-input-surname  line 07 col 20 
+           05 scr-input-surname  line 07 col 20
                                  using ws-clnt-surname pic X(10).
-           05 value "DoB"        line 09 col 05.
+           05 value "First Name" line 09 col 05.
+           05 scr-input-first-name line 09 col 20
+                                 using ws-clnt-first-name pic X(10).
+           05 value "DoB"        line 11 col 05.
            05 scr-input-dob.
-               10 in-dob-day     line 09 col 20
+               10 in-dob-day     line 11 col 20
                                  using ws-dob-day
                                  auto blank when zero  pic 9(2).
-               10 value "/"      line 09 col 22.
-               10 in-dob-month   line 09 col 23
+               10 value "/"      line 11 col 22.
+               10 in-dob-month   line 11 col 23
                                  using ws-dob-month
                                  auto blank when zero  pic 9(2).
-               10 value "/"      line 09 col 25.
-               10 in-dob-year    line 09 col 26
-                                 using ws-dob-year     
+               10 value "/"      line 11 col 25.
+               10 in-dob-year    line 11 col 26
+                                 using ws-dob-year
                                  blank when zero       pic 9(4).
-           05 value "Balance"    line 11 col 05.
+           05 value "Balance"    line 13 col 05.
+           05 value "Address"    line 15 col 05.
+           05 scr-input-address  line 15 col 20
+                                 using ws-clnt-address pic X(20).
+           05 value "Phone"      line 17 col 05.
+           05 scr-input-phone    line 17 col 20
+                                 using ws-clnt-phone   pic X(12).
+           05 value "Credit Limit" line 18 col 05.
+           05 scr-input-credit-limit line 18 col 20
+                                 using ws-clnt-credit-limit
+                                 sign leading separate pic +ZZZZ9.99.
 
-       01 scr-menu-confirm from ws-menu-confirm line 20 col 1 pic X(40).
+       01 scr-menu-confirm from ws-menu-confirm line 22 col 1 pic X(40).
 
 
        PROCEDURE DIVISION.
@@ -119,38 +179,80 @@
            call 'dates' using "J",
                               ws-date-today-julian,
                               ws-date-today-gregorian.
-           perform DoInitialise.
-           perform PrintScreenOutput.
-           
-           perform forever
-               accept scr-status
-               evaluate scr-status
-                   when COB-SCR-F1
-                       perform DoQuery
-                   when COB-SCR-F2
-                       perform DoBrowse
-                   when COB-SCR-F3
-                       perform DoInsert
-                   when COB-SCR-F4
-                       perform DoUpdate
-                   when COB-SCR-F5
-                       perform DoPrevious
-                   when COB-SCR-F6
-                       perform DoNext
-                   when COB-SCR-F9
-                       perform DoDelete
-                   when COB-SCR-F12
-                       exit perform
-               end-evaluate
+           perform DoLogin.
+
+           if login-ok
+               perform DoInitialise
                perform PrintScreenOutput
-           end-perform
+
+               perform forever
+                   accept scr-status
+                   evaluate scr-status
+                       when COB-SCR-F1
+                           perform DoQuery
+                       when COB-SCR-F2
+                           perform DoBrowse
+                       when COB-SCR-F7
+                           perform DoQuerySurname
+                       when COB-SCR-F3
+                           perform DoInsertIfAllowed
+                       when COB-SCR-F4
+                           perform DoUpdateIfAllowed
+                       when COB-SCR-F5
+                           perform DoPrevious
+                       when COB-SCR-F6
+                           perform DoNext
+                       when COB-SCR-F9
+                           perform DoDeleteIfAllowed
+                       when COB-SCR-F12
+                           exit perform
+                   end-evaluate
+                   perform PrintScreenOutput
+               end-perform
+           end-if.
            stop run.
 
+      * Up to three attempts at operator id/password against
+      * operator.dat before giving up and exiting without ever
+      * showing the client screen.
+       DoLogin.
+           move zeroes to ws-login-tries.
+           move spaces to ws-oper-msg.
+           perform until login-ok or ws-login-tries = 3
+               add 1 to ws-login-tries
+               move spaces to ws-oper-id
+               move spaces to ws-oper-password
+               display scr-clear
+               display scr-login
+               accept scr-login-id
+               accept scr-login-password
+               move ws-oper-password to ws-entered-password
+
+               call 'operio' using "Q", ws-oper-record, ws-oper-msg
+
+               if ws-oper-msg equal "Operator not found"
+                   move "Unknown operator id" to ws-oper-msg
+               else
+                   if ws-entered-password equal ws-oper-password
+                       set login-ok to true
+                   else
+                       move "Sign on failed - check id/password"
+                           to ws-oper-msg
+                   end-if
+               end-if
+           end-perform.
+
+           if not login-ok
+               move "N" to ws-login-ok
+               display scr-clear
+               display "Too many failed sign-on attempts"
+           end-if.
+
 
        PrintScreenOutput.
            move function concatenate("F1=Query F2=Browse ",
-                                     "F3=Add F4=Update ", 
-                                     "F5=Prev F6=Next ",
+                                     "F3=Add F4=Update ",
+                                     "F5=Prev F6=Next F7=Find surname ",
                                      "F9=Delete F12=Exit")
                to ws-menu.
            display scr-clear.
@@ -163,6 +265,8 @@
                                ws-navigation-status,
                                ws-msg.
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
 
        DoQuery.
            move zeroes to scr-query-id.
@@ -174,6 +278,8 @@
                                ws-navigation-status,
                                ws-msg.
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
 
        DoBrowse.
            call 'clntbrws' using ws-clnt-id.
@@ -182,14 +288,91 @@
                                ws-navigation-status,
                                ws-msg.
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
+
+       DoQuerySurname.
+           move low-values to ws-clnt-surname.
+           display scr-clear.
+           display scr-query-surname.
+           accept scr-query-surname-name.
+
+      *    Same blank-to-low-value normalisation AcceptSurname applies,
+      *    so a typed surname matches the encoding clntio's alternate
+      *    key lookup expects regardless of how the accept filled the
+      *    untyped trailing positions.
+           perform varying ws-char from 1 by 1 until ws-char>10
+               if ws-clnt-surname(ws-char:1) = space
+                   move low-value to ws-clnt-surname(ws-char:1)
+               end-if
+           end-perform.
+
+           call 'clntio' using "S",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+           call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
+           display scr-output.
+
+           if next-allowed
+               set input-is-invalid to true
+               perform until input-is-valid
+                   accept scr-status
+                   evaluate scr-status
+                       when COB-SCR-F1
+                           call 'clntio' using "T",
+                                               ws-clnt-record,
+                                               ws-navigation-status,
+                                               ws-msg
+                           call 'dates' using "G", ws-clnt-dob, ws-dob
+                           perform CalculateAge
+                           display scr-clear
+                           display scr-output
+                           if not next-allowed
+                               set input-is-valid to true
+                           end-if
+                       when COB-SCR-F12
+                           set input-is-valid to true
+                   end-evaluate
+               end-perform
+           end-if.
+
+      * F3/F4/F9 change client data, so they are restricted to
+      * operators signed on at the "A" (admin) level.
+       DoInsertIfAllowed.
+           if ws-oper-is-admin
+               perform DoInsert
+           else
+               move "Access denied - admin operator required" to ws-msg
+           end-if.
+
+       DoUpdateIfAllowed.
+           if ws-oper-is-admin
+               perform DoUpdate
+           else
+               move "Access denied - admin operator required" to ws-msg
+           end-if.
+
+       DoDeleteIfAllowed.
+           if ws-oper-is-admin
+               perform DoDelete
+           else
+               move "Access denied - admin operator required" to ws-msg
+           end-if.
 
        DoInsert.
            move ws-clnt-id to temp-clnt-id.
            move zeroes to ws-clnt-id.
            move low-values to ws-clnt-surname.
+           move spaces to ws-clnt-first-name.
            move zeroes to ws-clnt-dob.
            move zeroes to ws-dob.
            move zeroes to ws-clnt-balance.
+           move spaces to ws-clnt-address.
+           move spaces to ws-clnt-phone.
+           move zeroes to ws-clnt-credit-limit.
            move "Press F12 at any time to abandon" to ws-msg.
            display scr-clear.
            display scr-msg.
@@ -198,16 +381,40 @@
 
            if not input-is-abandon
                set input-is-invalid to true
-               perform AcceptSurname until input-is-valid 
+               perform AcceptSurname until input-is-valid
                                         or input-is-abandon
            end-if.
 
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptFirstName until input-is-valid
+                                          or input-is-abandon
+           end-if.
+
            if not input-is-abandon
                set input-is-invalid to true
                perform AcceptDoB until input-is-valid
                                     or input-is-abandon
            end-if.
 
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptAddress until input-is-valid
+                                        or input-is-abandon
+           end-if.
+
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptPhone until input-is-valid
+                                      or input-is-abandon
+           end-if.
+
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptCreditLimit until input-is-valid
+                                            or input-is-abandon
+           end-if.
+
       *    display confirm message if insert is not abandoned
            if input-is-abandon
                move temp-clnt-id to ws-clnt-id
@@ -222,7 +429,8 @@
                            call 'clntio' using "I",
                                                ws-clnt-record,
                                                ws-navigation-status,
-                                               ws-msg
+                                               ws-msg,
+                                               ws-oper-id
                            set input-is-valid to true
                        when COB-SCR-F12
                            move temp-clnt-id to ws-clnt-id
@@ -234,7 +442,8 @@
            call 'clntio' using "Q",
                                ws-clnt-record,
                                ws-navigation-status,
-                               ws-msg.           
+                               ws-msg.
+           move ws-clnt-balance to ws-balance-packed.
 
        DoUpdate.
            move ws-clnt-id to temp-clnt-id.
@@ -248,16 +457,40 @@
 
            if not input-is-abandon
                set input-is-invalid to true
-               perform AcceptSurname until input-is-valid 
+               perform AcceptSurname until input-is-valid
                                         or input-is-abandon
            end-if.
 
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptFirstName until input-is-valid
+                                          or input-is-abandon
+           end-if.
+
            if not input-is-abandon
                set input-is-invalid to true
                perform AcceptDoB until input-is-valid
                                     or input-is-abandon
            end-if.
 
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptAddress until input-is-valid
+                                        or input-is-abandon
+           end-if.
+
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptPhone until input-is-valid
+                                      or input-is-abandon
+           end-if.
+
+           if not input-is-abandon
+               set input-is-invalid to true
+               perform AcceptCreditLimit until input-is-valid
+                                            or input-is-abandon
+           end-if.
+
       *    display confirm if update is not abandoned
            if input-is-abandon
                move temp-clnt-id to ws-clnt-id
@@ -272,7 +505,8 @@
                            call 'clntio' using "U",
                                                ws-clnt-record,
                                                ws-navigation-status,
-                                               ws-msg
+                                               ws-msg,
+                                               ws-oper-id
                            set input-is-valid to true
                        when COB-SCR-F12
                            move temp-clnt-id to ws-clnt-id
@@ -286,12 +520,14 @@
                                ws-navigation-status,
                                ws-msg.           
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
        
        DoDelete.
            move spaces to ws-menu.
            display scr-menu.
            move spaces to ws-msg.
-           move "Delete this record? F1=Yes F12=No" to ws-menu-confirm.
+           move "Close this record? F1=Yes F12=No" to ws-menu-confirm.
            display scr-menu-confirm.
            set input-is-invalid to true.
            perform until input-is-valid
@@ -301,12 +537,18 @@
                        call 'clntio' using "D",
                                            ws-clnt-record,
                                            ws-navigation-status,
-                                           ws-msg
+                                           ws-msg,
+                                           ws-oper-id
                        set input-is-valid to true
                        move zeroes to ws-clnt-id
                        move spaces to ws-clnt-surname
+                       move spaces to ws-clnt-first-name
                        move zeroes to ws-dob
+                       move zeroes to ws-age
                        move zeroes to ws-balance-packed
+                       move spaces to ws-clnt-address
+                       move spaces to ws-clnt-phone
+                       move zeroes to ws-clnt-credit-limit
                    when COB-SCR-F12
                        set input-is-valid to true
                end-evaluate
@@ -317,8 +559,13 @@
            if ws-clnt-id = zeroes
                display scr-output-id
                display scr-output-surname
+               display scr-output-first-name
                display scr-output-dob
+               display scr-output-age
                display scr-output-balance
+               display scr-output-address
+               display scr-output-phone
+               display scr-output-credit-limit
            end-if.
 
 
@@ -329,6 +576,8 @@
                                ws-navigation-status,
                                ws-msg.
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
 
        DoNext.
            move spaces to ws-msg.
@@ -337,6 +586,8 @@
                           ws-navigation-status,
                           ws-msg.
            call 'dates' using "G", ws-clnt-dob, ws-dob.
+           perform CalculateAge.
+           move ws-clnt-balance to ws-balance-packed.
 
        AcceptSurname.
            accept scr-input-surname
@@ -346,11 +597,11 @@
                    end-if
                not on exception
       *    Convert scr-input-surname to all blank spaces to low-value.
-                   perform varying ws-char from 1 by 1 until ws-char>5
+                   perform varying ws-char from 1 by 1 until ws-char>10
                        if ws-clnt-surname(ws-char:1) = space
                            move  low-value to ws-clnt-surname(ws-char:1)
                        end-if
-                   end-perform 
+                   end-perform
 
                    if ws-clnt-surname not equal to low-values
                        set input-is-valid to true
@@ -363,6 +614,57 @@
            end-accept.
 
 
+       AcceptFirstName.
+           accept scr-input-first-name
+               on exception
+                   if scr-status = COB-SCR-F12
+                       set input-is-abandon to true
+                   end-if
+               not on exception
+                   set input-is-valid to true
+                   move spaces to ws-msg
+                   display scr-msg
+           end-accept.
+
+
+       AcceptAddress.
+           accept scr-input-address
+               on exception
+                   if scr-status = COB-SCR-F12
+                       set input-is-abandon to true
+                   end-if
+               not on exception
+                   set input-is-valid to true
+                   move spaces to ws-msg
+                   display scr-msg
+           end-accept.
+
+
+       AcceptPhone.
+           accept scr-input-phone
+               on exception
+                   if scr-status = COB-SCR-F12
+                       set input-is-abandon to true
+                   end-if
+               not on exception
+                   set input-is-valid to true
+                   move spaces to ws-msg
+                   display scr-msg
+           end-accept.
+
+
+       AcceptCreditLimit.
+           accept scr-input-credit-limit
+               on exception
+                   if scr-status = COB-SCR-F12
+                       set input-is-abandon to true
+                   end-if
+               not on exception
+                   set input-is-valid to true
+                   move spaces to ws-msg
+                   display scr-msg
+           end-accept.
+
 
        AcceptDoB.
            accept scr-input-dob
@@ -391,3 +693,13 @@
                        display scr-msg
                    end-evaluate
            end-accept.
+
+      * Works out the client's current age from their date of birth,
+      * via dates.cob's "A" mode - the same routine clntstmt's client
+      * statement uses.
+       CalculateAge.
+           call 'dates' using "A",
+                              ws-date-today-julian,
+                              ws-dob,
+                              ws-date-today-gregorian,
+                              ws-age.
