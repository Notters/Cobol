@@ -8,62 +8,306 @@
            select ClientsCSV assign to "clients.csv"
                organization is line sequential.
 
+           select RejectFile assign to "enrolrej.rpt"
+               organization is line sequential.
+
+           select RunLogFile assign to "runlog.dat"
+               organization is line sequential.
+
        DATA DIVISION.
        FILE SECTION.
        FD ClientsCSV.
-       01 fd-clients-csv-record pic X(21).
+       01 fd-clients-csv-record pic X(32).
            88 EOF value high-values.
 
+       FD RejectFile.
+       01 fd-reject-line pic X(80).
+
+       FD RunLogFile.
+       01 fd-runlog-line pic X(80).
+
        WORKING-STORAGE SECTION.
            copy "clnt.ws".
 
-       01 ws-clients-csv-record pic X(21).
+       01 ws-clients-csv-record pic X(32).
 
-       01 ws-csv-surname pic X(10).
-       01 ws-csv-dob     pic X(10).
+       01 ws-csv-surname    pic X(10).
+       01 ws-csv-first-name pic X(10).
+       01 ws-csv-dob        pic X(10).
        01 ws-dob-gregorian.
            05 ws-dob-year  pic 9(4).
            05 ws-dob-month pic 9(2).
            05 ws-dob-day   pic 9(2).
        01 ws-dob-julian  pic 9(6).
 
+       01 ws-csv-dob-day   pic X(2).
+       01 ws-csv-dob-month pic X(2).
+       01 ws-csv-dob-year  pic X(4).
+
        01 ws-navigation-status pic X(2).
        01 ws-msg               pic X(80).
 
+       01 ws-row-valid  pic X(1).
+           88 row-valid value "Y".
+       01 ws-reject-reason pic X(40).
+
+       01 ws-read-count    pic 9(5) value zeroes.
+       01 ws-loaded-count  pic 9(5) value zeroes.
+       01 ws-rejected-count pic 9(5) value zeroes.
+       01 ws-skipped-count pic 9(5) value zeroes.
+       01 ws-duplicate-count pic 9(5) value zeroes.
+
+       01 ws-ckpt-status    pic 9(2).
+
+      * enrol is always a batch load, never an interactive edit, so
+      * its inserts identify to clntio as "BATCH" - the same marker
+      * nitebtch's own month-end hold recognises and lets through.
+       01 ws-operator-id    pic X(8) value "BATCH".
+       01 ws-ckpt-last-row  pic 9(7) value zeroes.
+
+      * Batch execution run-log - one line appended per run recording
+      * when enrol ran, how many rows it processed and whether it
+      * completed cleanly. Shared with dropclnt's own run-log entries.
+       01 ws-runlog-date pic 9(8).
+       01 ws-runlog-time pic 9(6).
+       01 ws-runlog-outcome pic X(20).
+
 
        PROCEDURE DIVISION.
        Main.
            open input ClientsCSV.
+           open output RejectFile.
+
+           call 'ckptio' using "R", ws-ckpt-last-row, ws-ckpt-status.
+
+           if ws-ckpt-last-row not equal zeroes
+               display "Resuming after row " ws-ckpt-last-row
+                       " from a previous interrupted run"
+           end-if.
+
            read ClientsCSV
                at end set EOF to true
            end-read.
 
            perform until EOF
+               add 1 to ws-read-count
                move fd-clients-csv-record to ws-clients-csv-record
 
-               unstring ws-clients-csv-record delimited by ";"
-                   into ws-csv-surname, ws-csv-dob
-                   
-               unstring ws-csv-dob delimited by "/"
-                   into ws-dob-day, ws-dob-month, ws-dob-year
+               if ws-read-count <= ws-ckpt-last-row
+                   add 1 to ws-skipped-count
+               else
+                   perform ValidateAndLoadRow
+                   call 'ckptio' using "U",
+                                       ws-read-count,
+                                       ws-ckpt-status
+               end-if
 
-               call 'dates' using "J", ws-dob-julian, ws-dob-gregorian
-
-               move zeroes to ws-clnt-id
-               move ws-csv-surname to ws-clnt-surname
-               move ws-dob-julian to ws-clnt-dob
-               move zeroes to ws-clnt-balance
-               
-               call 'clntio' using "I",
-                                   ws-clnt-record,
-                                   ws-navigation-status,
-                                   ws-msg    
-               
                read ClientsCSV
                    at end set EOF to true
                end-read
            end-perform.
 
+           perform WriteRejectSummary.
+
+           call 'ckptio' using "U", zeroes, ws-ckpt-status.
+
+           perform WriteRunLog.
+
            close ClientsCSV.
+           close RejectFile.
+
+           display "Enrolment complete - read " ws-read-count
+                   ", skipped " ws-skipped-count
+                   ", loaded " ws-loaded-count
+                   ", duplicate " ws-duplicate-count
+                   ", rejected " ws-rejected-count.
+
+           if ws-rejected-count not equal zeroes
+               move 1 to return-code
+           end-if.
+
+           goback.
+
+      * Splits and range-checks one CSV row before it is handed to
+      * clntio. Anything that will not turn into a genuine date or a
+      * usable surname is written to enrolrej.rpt with a reason
+      * instead of being passed through. A row that does turn into a
+      * genuine date but matches a surname+dob already on file (e.g.
+      * clients.csv accidentally run twice) is caught by clntio "I"'s
+      * own duplicate check and logged as skipped rather than loaded.
+       ValidateAndLoadRow.
+           move "Y" to ws-row-valid.
+           move spaces to ws-reject-reason.
+
+           move spaces to ws-csv-surname.
+           move spaces to ws-csv-first-name.
+           move spaces to ws-csv-dob.
+           unstring ws-clients-csv-record delimited by ";"
+               into ws-csv-surname, ws-csv-first-name, ws-csv-dob
+               on overflow
+                   move "N" to ws-row-valid
+                   move "Surname, first name or date of birth too long"
+                       to ws-reject-reason
+           end-unstring.
+
+           if row-valid
+               if ws-csv-surname equal spaces
+                   move "N" to ws-row-valid
+                   move "Missing surname" to ws-reject-reason
+               end-if
+           end-if.
+
+           unstring ws-csv-dob delimited by "/"
+               into ws-csv-dob-day, ws-csv-dob-month, ws-csv-dob-year.
+
+           if row-valid
+               if ws-csv-dob-day not numeric
+                   or ws-csv-dob-month not numeric
+                   or ws-csv-dob-year not numeric
+                   move "N" to ws-row-valid
+                   move "Date of birth not numeric" to ws-reject-reason
+               end-if
+           end-if.
+
+           if row-valid
+               move ws-csv-dob-day to ws-dob-day
+               move ws-csv-dob-month to ws-dob-month
+               move ws-csv-dob-year to ws-dob-year
+
+               if ws-dob-month < 1 or ws-dob-month > 12
+                   or ws-dob-day < 1 or ws-dob-day > 31
+                   move "N" to ws-row-valid
+                   move "Date of birth out of range" to ws-reject-reason
+               end-if
+           end-if.
+
+           if row-valid
+               call 'dates' using "J", ws-dob-julian, ws-dob-gregorian
+      *        a Julian date of 0 back from dates "J" means the
+      *        calendar date was not valid (e.g. 31/02/1990) - the
+      *        same signal clntgui's AcceptDoB checks for - even
+      *        though the day/month were independently in range.
+               if ws-dob-julian = zero
+                   move "N" to ws-row-valid
+                   move "Date of birth not a valid calendar date"
+                       to ws-reject-reason
+               end-if
+           end-if.
+
+           if row-valid
+               perform LoadRow
+           else
+               perform RejectRow
+           end-if.
+
+       LoadRow.
+           move zeroes to ws-clnt-id
+           move ws-csv-surname to ws-clnt-surname
+           move ws-csv-first-name to ws-clnt-first-name
+           move ws-dob-julian to ws-clnt-dob
+           move zeroes to ws-clnt-balance
+
+           call 'clntio' using "I",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg,
+                               ws-operator-id.
+
+           if ws-msg(1:9) equal "Duplicate"
+               perform SkipDuplicateRow
+           else
+               if ws-msg(1:11) equal "System hold"
+                   perform SkipOnHoldRow
+               else
+                   add 1 to ws-loaded-count
+               end-if
+           end-if.
+
+       SkipDuplicateRow.
+           add 1 to ws-duplicate-count.
+
+           move spaces to fd-reject-line.
+           string "Row " delimited by size
+                  ws-read-count delimited by size
+                  ": " delimited by size
+                  ws-clients-csv-record delimited by size
+                  " - already on file, skipped" delimited by size
+               into fd-reject-line.
+           write fd-reject-line.
+
+      * clntio should never refuse a "BATCH"-identified insert with
+      * the hold in effect - see clntio's CheckHold - but if an
+      * out-of-band hold is somehow left up outside of nitebtch's own
+      * run, this still has to count as a real failure rather than a
+      * silent success so the row is not lost and return-code still
+      * tells nitebtch/the operator something went wrong.
+       SkipOnHoldRow.
+           add 1 to ws-rejected-count.
+
+           move spaces to fd-reject-line.
+           string "Row " delimited by size
+                  ws-read-count delimited by size
+                  ": " delimited by size
+                  ws-clients-csv-record delimited by size
+                  " - " delimited by size
+                  ws-msg delimited by size
+               into fd-reject-line.
+           write fd-reject-line.
+
+       RejectRow.
+           add 1 to ws-rejected-count.
+
+           move spaces to fd-reject-line.
+           string "Row " delimited by size
+                  ws-read-count delimited by size
+                  ": " delimited by size
+                  ws-clients-csv-record delimited by size
+                  " - " delimited by size
+                  ws-reject-reason delimited by size
+               into fd-reject-line.
+           write fd-reject-line.
+
+      * Appends one line to runlog.dat recording this run - shared
+      * with dropclnt so both leave an entry in the same operational
+      * history for an audit or incident review to check.
+       WriteRunLog.
+           accept ws-runlog-date from date yyyymmdd.
+           accept ws-runlog-time from time.
+
+           move "COMPLETE" to ws-runlog-outcome.
+           if ws-rejected-count not equal zeroes
+               move "COMPLETE WITH REJECTS" to ws-runlog-outcome
+           end-if.
+
+           open extend RunLogFile.
+           move spaces to fd-runlog-line.
+           string ws-runlog-date  delimited by size
+                  " "             delimited by size
+                  ws-runlog-time  delimited by size
+                  " ENROL rows="  delimited by size
+                  ws-read-count   delimited by size
+                  " loaded="      delimited by size
+                  ws-loaded-count delimited by size
+                  " outcome="     delimited by size
+                  ws-runlog-outcome delimited by size
+               into fd-runlog-line.
+           write fd-runlog-line.
+           close RunLogFile.
+
+       WriteRejectSummary.
+           move spaces to fd-reject-line.
+           write fd-reject-line.
 
-           stop run.
+           move spaces to fd-reject-line.
+           string "Rows read: " delimited by size
+                  ws-read-count delimited by size
+                  "  Skipped: " delimited by size
+                  ws-skipped-count delimited by size
+                  "  Loaded: " delimited by size
+                  ws-loaded-count delimited by size
+                  "  Duplicate: " delimited by size
+                  ws-duplicate-count delimited by size
+                  "  Rejected: " delimited by size
+                  ws-rejected-count delimited by size
+               into fd-reject-line.
+           write fd-reject-line.
