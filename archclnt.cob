@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archclnt.
+       AUTHOR. Andrew Notman.
+
+      * Archives clients with no balance activity in a configurable
+      * number of years to clntarch.dat and removes them from
+      * clnt.dat, keeping the master file lean for daily operations.
+      * A client's last activity is the date of their most recent
+      * txn.dat row, or their last-updated stamp if they have never
+      * had one posted. Unlike clntgui's F9 (a soft close - the
+      * record is kept, just marked "C"), this is a genuine physical
+      * removal, so ClientFile is opened directly here rather than
+      * through clntio.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select ClientFile assign to "clnt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-clnt-id
+               alternate record key is fd-clnt-surname with duplicates
+               file status is clnt-file-status.
+
+           select TransactionFile assign to "txn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txn-id
+               alternate record key is fd-txn-clnt-id with duplicates
+               file status is txn-file-status.
+
+           select ArchiveFile assign to "clntarch.dat"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ClientFile.
+           copy "clnt.fd".
+
+       FD TransactionFile.
+           copy "txn.fd".
+
+       FD ArchiveFile.
+       01 fd-archive-line pic X(130).
+
+       WORKING-STORAGE SECTION.
+       01 clnt-file-status pic X(2).
+           88 clnt-success value "00".
+
+       01 txn-file-status pic X(2).
+           88 txn-success value "00".
+
+       01 ws-more-clients pic X(1) value "Y".
+           88 more-clients value "Y".
+
+       01 ws-years-back pic 9(3) value zeroes.
+
+       01 ws-date-today-gregorian pic 9(8).
+       01 ws-date-today-julian    pic 9(6).
+       01 ws-cutoff-julian        pic 9(6).
+
+       01 ws-last-activity-julian pic 9(6).
+       01 ws-txn-found            pic X(1).
+           88 ws-txn-exists       value "Y".
+
+       01 ws-updated-gregorian pic 9(8).
+
+       01 ws-dob.
+           05 ws-dob-year  pic 9(4).
+           05 ws-dob-month pic 9(2).
+           05 ws-dob-day   pic 9(2).
+       01 ws-dob-display pic X(10).
+
+       01 ws-archived-gregorian.
+           05 ws-archived-year  pic 9(4).
+           05 ws-archived-month pic 9(2).
+           05 ws-archived-day   pic 9(2).
+       01 ws-archived-display pic X(10).
+
+       01 ws-balance-display      pic +ZZZZ9.99.
+       01 ws-credit-limit-display pic +ZZZZ9.99.
+
+       01 ws-scanned-count  pic 9(5) value zeroes.
+       01 ws-archived-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           display "Archive clients inactive for how many years? "
+               with no advancing.
+           accept ws-years-back.
+
+           accept ws-date-today-gregorian from date yyyymmdd.
+           call 'dates' using "J",
+                              ws-date-today-julian,
+                              ws-date-today-gregorian.
+           compute ws-cutoff-julian =
+               ws-date-today-julian - (ws-years-back * 365).
+
+           move ws-date-today-gregorian to ws-archived-gregorian.
+           move spaces to ws-archived-display.
+           string ws-archived-day   delimited by size
+                  "/"                delimited by size
+                  ws-archived-month delimited by size
+                  "/"                delimited by size
+                  ws-archived-year  delimited by size
+               into ws-archived-display.
+
+           open i-o ClientFile.
+           open input TransactionFile.
+           open extend ArchiveFile.
+
+           move zeroes to fd-clnt-id.
+           start ClientFile key is greater than fd-clnt-id
+               invalid key
+                   move "N" to ws-more-clients
+           end-start.
+
+           perform until not more-clients
+               read ClientFile next record
+                   at end
+                       move "N" to ws-more-clients
+               end-read
+
+               if more-clients
+                   add 1 to ws-scanned-count
+                   if fd-clnt-status not equal "C"
+                       perform ProcessClient
+                   end-if
+               end-if
+           end-perform.
+
+           close TransactionFile.
+           close ArchiveFile.
+           close ClientFile.
+
+           display "Archive run complete - scanned " ws-scanned-count
+                   " clients, archived " ws-archived-count.
+
+           goback.
+
+      * Works out when this client was last active and archives them
+      * if that falls before the cutoff.
+       ProcessClient.
+           move zeroes to ws-last-activity-julian.
+           move "N" to ws-txn-found.
+
+           move fd-clnt-id to fd-txn-clnt-id.
+           start TransactionFile key is equal to fd-txn-clnt-id
+               invalid key
+                   continue
+           end-start.
+
+           if txn-success
+               perform ScanClientTxnHistory
+                   until fd-txn-clnt-id not equal fd-clnt-id
+                      or not txn-success
+           end-if.
+
+           if not ws-txn-exists
+               move fd-clnt-last-updated(1:8) to ws-updated-gregorian
+               if ws-updated-gregorian not equal zeroes
+                   call 'dates' using "J",
+                                      ws-last-activity-julian,
+                                      ws-updated-gregorian
+               end-if
+           end-if.
+
+           if ws-last-activity-julian < ws-cutoff-julian
+               perform ArchiveClient
+           end-if.
+
+      * Walks a client's transaction history to find the julian date
+      * (txn.dat already stores fd-txn-date as julian) of their most
+      * recent posting.
+       ScanClientTxnHistory.
+           read TransactionFile next record
+               at end
+                   move "99" to txn-file-status
+           end-read.
+
+           if txn-success and fd-txn-clnt-id = fd-clnt-id
+               move "Y" to ws-txn-found
+               if fd-txn-date > ws-last-activity-julian
+                   move fd-txn-date to ws-last-activity-julian
+               end-if
+           end-if.
+
+       ArchiveClient.
+           call 'dates' using "G", fd-clnt-dob, ws-dob.
+           move spaces to ws-dob-display.
+           string ws-dob-day   delimited by size
+                  "/"           delimited by size
+                  ws-dob-month delimited by size
+                  "/"           delimited by size
+                  ws-dob-year  delimited by size
+               into ws-dob-display.
+
+           move fd-clnt-balance      to ws-balance-display.
+           move fd-clnt-credit-limit to ws-credit-limit-display.
+
+           move spaces to fd-archive-line.
+           string fd-clnt-id              delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-surname         delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-first-name      delimited by size
+                  ";"                      delimited by size
+                  ws-dob-display          delimited by size
+                  ";"                      delimited by size
+                  ws-balance-display      delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-status          delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-address         delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-phone           delimited by size
+                  ";"                      delimited by size
+                  ws-credit-limit-display delimited by size
+                  ";"                      delimited by size
+                  fd-clnt-last-updated    delimited by size
+                  ";"                      delimited by size
+                  ws-archived-display     delimited by size
+               into fd-archive-line.
+           write fd-archive-line.
+
+           delete ClientFile record
+               invalid key
+                   display "Failed to remove client " fd-clnt-id
+                           " from clnt.dat during archive"
+               not invalid key
+                   add 1 to ws-archived-count
+           end-delete.
