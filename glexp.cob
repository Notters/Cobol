@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. glexp.
+       AUTHOR. Andrew Notman.
+
+      * Extracts every active client's balance as a GL journal entry
+      * against the accounts-receivable control account, for
+      * whichever general ledger picks up glexport.dat next run.
+      * A positive balance (client owes money) posts as a debit to
+      * the control account; a negative balance posts as a credit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select GLFile assign to "glexport.dat"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GLFile.
+       01 fd-gl-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-today pic 9(8).
+
+       01 ws-gl-account     pic X(11).
+       01 ws-gl-indicator   pic X(1).
+       01 ws-gl-amount      pic S9(5)V9(2) comp-3.
+       01 ws-gl-amount-display pic 9(5)V99.
+
+       01 ws-entry-count       pic 9(5) value zeroes.
+       01 ws-total-debits      pic S9(7)V9(2) comp-3 value zeroes.
+       01 ws-total-credits     pic S9(7)V9(2) comp-3 value zeroes.
+       01 ws-total-debits-display  pic ZZZZZZ9.99.
+       01 ws-total-credits-display pic ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       Main.
+           accept ws-today from date yyyymmdd.
+
+           open output GLFile.
+
+           move spaces to fd-gl-line.
+           string "H" delimited by size
+                  ws-today delimited by size
+                  " ACCOUNTS RECEIVABLE CONTROL EXTRACT"
+                      delimited by size
+               into fd-gl-line.
+           write fd-gl-line.
+
+           call 'clntio' using "F",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               if not ws-clnt-closed and ws-clnt-balance not = zeroes
+                   perform WriteGLEntry
+               end-if
+               call 'clntio' using "N",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           move ws-total-debits  to ws-total-debits-display.
+           move ws-total-credits to ws-total-credits-display.
+
+           move spaces to fd-gl-line.
+           string "T" delimited by size
+                  ws-entry-count delimited by size
+                  " DR " delimited by size
+                  ws-total-debits-display delimited by size
+                  " CR " delimited by size
+                  ws-total-credits-display delimited by size
+               into fd-gl-line.
+           write fd-gl-line.
+
+           close GLFile.
+
+           display "GL extract written to glexport.dat, "
+                   ws-entry-count " entries".
+
+           stop run.
+
+       WriteGLEntry.
+           add 1 to ws-entry-count.
+
+           move spaces to ws-gl-account.
+           string "1200-" delimited by size
+                  ws-clnt-id delimited by size
+               into ws-gl-account.
+
+           if ws-clnt-balance >= zeroes
+               move "D" to ws-gl-indicator
+               move ws-clnt-balance to ws-gl-amount
+               add ws-clnt-balance to ws-total-debits
+           else
+               move "C" to ws-gl-indicator
+               compute ws-gl-amount = ws-clnt-balance * -1
+               subtract ws-clnt-balance from ws-total-credits
+           end-if.
+
+           move ws-gl-amount to ws-gl-amount-display.
+
+           move spaces to fd-gl-line.
+           string "D" delimited by size
+                  ws-gl-account       delimited by size
+                  " "                 delimited by size
+                  ws-gl-indicator     delimited by size
+                  " "                 delimited by size
+                  ws-gl-amount-display delimited by size
+                  " "                 delimited by size
+                  ws-clnt-surname     delimited by size
+               into fd-gl-line.
+           write fd-gl-line.
