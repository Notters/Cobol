@@ -0,0 +1,3 @@
+       01 fd-bstep-record.
+           05 fd-bstep-id                pic 9(3).
+           05 fd-bstep-last-step         pic 9(2).
