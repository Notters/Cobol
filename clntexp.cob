@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clntexp.
+       AUTHOR. Andrew Notman.
+
+      * Reverse of enrol - writes every active client back out to a
+      * CSV file in the same surname;first name;dd/mm/yyyy layout
+      * enrol reads, so the two round-trip. Closed clients are left
+      * off, since reloading them through enrol would bring them
+      * back to life.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select ClientsCSV assign to "clients_export.csv"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ClientsCSV.
+       01 fd-clients-csv-record pic X(32).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-dob.
+           05 ws-dob-year  pic 9(4).
+           05 ws-dob-month pic 9(2).
+           05 ws-dob-day   pic 9(2).
+
+       01 ws-dob-display pic X(10).
+
+       01 ws-written-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           open output ClientsCSV.
+
+           call 'clntio' using "V",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               if ws-clnt-status not equal "C"
+                   perform WriteCsvRow
+               end-if
+               call 'clntio' using "W",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           close ClientsCSV.
+
+           display "Client export written to clients_export.csv, "
+                   ws-written-count " records".
+
+           stop run.
+
+       WriteCsvRow.
+           call 'dates' using "G", ws-clnt-dob, ws-dob.
+           move spaces to ws-dob-display.
+           string ws-dob-day   delimited by size
+                  "/"          delimited by size
+                  ws-dob-month delimited by size
+                  "/"          delimited by size
+                  ws-dob-year  delimited by size
+               into ws-dob-display.
+
+           move spaces to fd-clients-csv-record.
+           string ws-clnt-surname    delimited by size
+                  ";"                delimited by size
+                  ws-clnt-first-name delimited by size
+                  ";"                delimited by size
+                  ws-dob-display     delimited by size
+               into fd-clients-csv-record.
+           write fd-clients-csv-record.
+
+           add 1 to ws-written-count.
