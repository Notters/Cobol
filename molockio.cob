@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. molockio IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Holds the system-wide month-end processing lock - set by the
+      * nightly batch driver before it starts touching clnt.dat and
+      * cleared once it finishes, so clntio can refuse an interactive
+      * Insert/Update/Delete/Balance while a batch run is in flight.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select LockFile assign to "molock.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-molock-id
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LockFile.
+           copy "molock.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "molock.ws".
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+       LINKAGE SECTION.
+       01 ls-operation      pic X(1).
+       01 ls-held           pic X(1).
+       01 ls-file-status    pic 9(2).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-held,
+                                ls-file-status.
+           open i-o LockFile.
+
+           evaluate ls-operation
+               when "R" perform DoRetrieve
+               when "A" perform DoAdd
+               when "S" perform DoSet
+               when "C" perform DoClear
+               when other display "Invalid char."
+           end-evaluate.
+
+           close LockFile.
+           EXIT PROGRAM.
+
+       DoRetrieve.
+           move 1 to fd-molock-id.
+           read LockFile
+               key is fd-molock-id
+               invalid key
+                   move "N" to fd-molock-held
+           end-read.
+           move fd-molock-held to ls-held.
+           move file-status to ls-file-status.
+
+       DoAdd.
+           move 1 to fd-molock-id.
+           move "N" to fd-molock-held.
+           write fd-molock-record
+           end-write.
+           move file-status to ls-file-status.
+
+       DoSet.
+           move "Y" to ls-held.
+           perform ApplyHeldValue.
+
+       DoClear.
+           move "N" to ls-held.
+           perform ApplyHeldValue.
+
+      * Shared by DoSet (always raises the lock) and DoClear (always
+      * lowers it) - both just rewrite the one record with whatever
+      * ls-held is set to, creating it first if this is the very
+      * first time the lock has ever been touched.
+       ApplyHeldValue.
+           move 1 to fd-molock-id.
+           read LockFile
+               key is fd-molock-id
+               invalid key
+                   move "N" to fd-molock-held
+           end-read.
+
+           move ls-held to fd-molock-held.
+
+           if success
+               rewrite fd-molock-record
+               end-rewrite
+           else
+               write fd-molock-record
+               end-write
+           end-if.
+
+           move file-status to ls-file-status.
