@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. post.
+       AUTHOR. Andrew Notman.
+
+      * Interactive one-off posting of a fee, payment or adjustment
+      * against a single client's balance. See clnttxn for the
+      * shared posting logic, also used by the bulk batch adjustment
+      * program.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-clnt-id       pic 9(7) value zeroes.
+       01 ws-txn-type      pic X(1) value spaces.
+       01 ws-amount        pic S9(5)V9(2) comp-3 value zeroes.
+       01 ws-amount-input  pic S9(5)V9(2) value zeroes.
+       01 ws-new-balance   pic S9(5)V9(2) comp-3 value zeroes.
+       01 ws-msg           pic X(80) value spaces.
+       01 ws-operator-id   pic X(8) value spaces.
+       01 ws-again         pic X(1) value "Y".
+           88 post-again value "Y", "y".
+
+       PROCEDURE DIVISION.
+       Main.
+           perform until not post-again
+               display "Client id (0 to stop): " with no advancing
+               accept ws-clnt-id
+
+               if ws-clnt-id not equal zeroes
+                   display "Type F=Fee P=Payment J=Adjustment: "
+                       with no advancing
+                   accept ws-txn-type
+
+                   display "Amount (+/-nnnnn.nn): " with no advancing
+                   accept ws-amount-input
+                   move ws-amount-input to ws-amount
+
+                   call 'clnttxn' using "P",
+                                       ws-clnt-id,
+                                       ws-txn-type,
+                                       ws-amount,
+                                       ws-new-balance,
+                                       ws-msg,
+                                       ws-operator-id
+                   display ws-msg
+                   display "New balance: " ws-new-balance
+               else
+                   move "N" to ws-again
+               end-if
+           end-perform.
+
+           stop run.
