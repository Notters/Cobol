@@ -18,6 +18,61 @@
                alternate record key is fd-clnt-surname with duplicates
                file status is clnt-file-status.
 
+           select TxnContinueFile assign to "txncnt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txncnt-id
+               file status is txncnt-file-status.
+
+           select TransactionFile assign to "txn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txn-id
+               alternate record key is fd-txn-clnt-id with duplicates
+               file status is txn-file-status.
+
+           select BalanceControlFile assign to "balcnt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-balcnt-id
+               file status is balcnt-file-status.
+
+           select CheckpointFile assign to "enrolckpt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-ckpt-id
+               file status is ckpt-file-status.
+
+           select AuditFile assign to "audit.dat"
+               organization is line sequential
+               file status is audit-file-status.
+
+           select OperatorFile assign to "operator.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-oper-id
+               file status is oper-file-status.
+
+           select BatchStepFile assign to "batstep.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-bstep-id
+               file status is bstep-file-status.
+
+           select ArchiveFile assign to "clntarch.dat"
+               organization is line sequential
+               file status is arch-file-status.
+
+           select RunLogFile assign to "runlog.dat"
+               organization is line sequential
+               file status is runlog-file-status.
+
+           select LockFile assign to "molock.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-molock-id
+               file status is molock-file-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD ContinueFile.
@@ -26,7 +81,38 @@
        FD ClientFile.
            copy "clnt.fd".
 
+       FD TxnContinueFile.
+           copy "txncnt.fd".
+
+       FD TransactionFile.
+           copy "txn.fd".
+
+       FD BalanceControlFile.
+           copy "balcnt.fd".
+
+       FD CheckpointFile.
+           copy "ckpt.fd".
+
+       FD AuditFile.
+       01 fd-audit-line pic X(120).
+
+       FD OperatorFile.
+           copy "oper.fd".
+
+       FD BatchStepFile.
+           copy "bstep.fd".
+
+       FD ArchiveFile.
+       01 fd-archive-line pic X(130).
+
+       FD RunLogFile.
+       01 fd-runlog-line pic X(80).
+
+       FD LockFile.
+           copy "molock.fd".
+
        WORKING-STORAGE SECTION.
+           copy "oper.ws".
 
        01 cont-file-status pic X(2).
            88 cont-success value "00".
@@ -34,18 +120,295 @@
        01 clnt-file-status pic X(2).
            88 clnt-success value "00".
 
+       01 txncnt-file-status pic X(2).
+           88 txncnt-success value "00".
+
+       01 txn-file-status pic X(2).
+           88 txn-success value "00".
+
+       01 balcnt-file-status pic X(2).
+           88 balcnt-success value "00".
+
+       01 ckpt-file-status pic X(2).
+           88 ckpt-success value "00".
+
+       01 audit-file-status pic X(2).
+           88 audit-success value "00".
+
+       01 oper-file-status pic X(2).
+           88 oper-success value "00".
+
+       01 bstep-file-status pic X(2).
+           88 bstep-success value "00".
+
+       01 arch-file-status pic X(2).
+           88 arch-success value "00".
+
+       01 runlog-file-status pic X(2).
+           88 runlog-success value "00".
+
+       01 molock-file-status pic X(2).
+           88 molock-success value "00".
+
+       01 ws-backup-rc pic 9(9) comp-5.
+       01 ws-backup-date pic 9(8).
+       01 ws-bak-name     pic X(24).
+       01 ws-backup-source pic X(20).
+
+       01 cont-status-msg pic X(40).
+       01 ws-oper-msg     pic X(80).
+
+      * Batch execution run-log - one line appended per run recording
+      * when dropclnt ran, how many files it reset and whether it
+      * completed cleanly. Shared with enrol's own run-log entries.
+       01 ws-runlog-date pic 9(8).
+       01 ws-runlog-time pic 9(6).
+       01 ws-files-reset pic 9(5) value zeroes.
+       01 ws-runlog-outcome pic X(20).
+       01 ws-run-had-error pic X(1) value "N".
+           88 run-had-error value "Y".
+
 
        PROCEDURE DIVISION.
        Main.
+           perform BackupExistingFiles.
+
            open output ContinueFile.
            close ContinueFile.
+           add 1 to ws-files-reset.
            open output ClientFile.
            close ClientFile.
-           call 'contio' using "A",0000000,cont-file-status.
+           add 1 to ws-files-reset.
+           open output TxnContinueFile.
+           close TxnContinueFile.
+           add 1 to ws-files-reset.
+           open output TransactionFile.
+           close TransactionFile.
+           add 1 to ws-files-reset.
+           open output BalanceControlFile.
+           close BalanceControlFile.
+           add 1 to ws-files-reset.
+           open output CheckpointFile.
+           close CheckpointFile.
+           add 1 to ws-files-reset.
+           open output AuditFile.
+           close AuditFile.
+           add 1 to ws-files-reset.
+           open output OperatorFile.
+           close OperatorFile.
+           add 1 to ws-files-reset.
+           open output BatchStepFile.
+           close BatchStepFile.
+           add 1 to ws-files-reset.
+           open output ArchiveFile.
+           close ArchiveFile.
+           add 1 to ws-files-reset.
+           open output RunLogFile.
+           close RunLogFile.
+           add 1 to ws-files-reset.
+           open output LockFile.
+           close LockFile.
+           add 1 to ws-files-reset.
+
+           call 'contio' using "A",0000000,cont-file-status,
+                               cont-status-msg.
            if cont-success
                display "cont file updated successfully"
            else
-               display "cont file error: ", clnt-file-status
+               display "cont file error: ", cont-status-msg
+               move "Y" to ws-run-had-error
+           end-if.
+
+           call 'txncntio' using "A",0000000,txncnt-file-status.
+           if txncnt-success
+               display "txncnt file updated successfully"
+           else
+               display "txncnt file error: ", txncnt-file-status
+               move "Y" to ws-run-had-error
+           end-if.
+
+           call 'ckptio' using "A",0000000,ckpt-file-status.
+           if ckpt-success
+               display "enrolckpt file updated successfully"
+           else
+               display "enrolckpt file error: ", ckpt-file-status
+               move "Y" to ws-run-had-error
            end-if.
 
+           move "ADMIN"    to ws-oper-id
+           move "ADMIN"    to ws-oper-password
+           move "Administrator" to ws-oper-name
+           move "A"        to ws-oper-level
+           call 'operio' using "A", ws-oper-record, ws-oper-msg.
+           if ws-oper-msg equal "Operator added"
+               display "operator file seeded with default ADMIN account"
+           else
+               display "operator file error: ", ws-oper-msg
+               move "Y" to ws-run-had-error
+           end-if.
+
+           perform WriteRunLog.
+
            stop run.
+
+      * Appends one line to runlog.dat recording this run - shared
+      * with enrol so both leave an entry in the same operational
+      * history for an audit or incident review to check.
+       WriteRunLog.
+           accept ws-runlog-date from date yyyymmdd.
+           accept ws-runlog-time from time.
+
+           move "COMPLETE" to ws-runlog-outcome.
+           if run-had-error
+               move "COMPLETE WITH ERRORS" to ws-runlog-outcome
+           end-if.
+
+           open extend RunLogFile.
+           move spaces to fd-runlog-line.
+           string ws-runlog-date  delimited by size
+                  " "             delimited by size
+                  ws-runlog-time  delimited by size
+                  " DROPCLNT files-reset="  delimited by size
+                  ws-files-reset  delimited by size
+                  " outcome="     delimited by size
+                  ws-runlog-outcome delimited by size
+               into fd-runlog-line.
+           write fd-runlog-line.
+           close RunLogFile.
+
+      * Copies whatever is currently on disk to a .bak file stamped
+      * with today's date before the rebuild below wipes it, so a
+      * mistaken run of dropclnt does not lose the working files
+      * without a safety net, and a second accidental run does not
+      * overwrite the one backup already taken earlier today's
+      * predecessor. A non-zero return code just means there was
+      * nothing there yet to back up (e.g. the very first run) and
+      * is not an error.
+       BackupExistingFiles.
+           accept ws-backup-date from date yyyymmdd.
+
+           string "cont_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "cont.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "cont.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "clnt_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "clnt.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "clnt.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "txncnt_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "txncnt.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "txncnt.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "txn_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "txn.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "txn.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "balcnt_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "balcnt.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "balcnt.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "enrolckpt_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "enrolckpt.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "enrolckpt.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "audit_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "audit.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "audit.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "operator_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "operator.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "operator.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "batstep_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "batstep.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "batstep.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "clntarch_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "clntarch.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "clntarch.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "runlog_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "runlog.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "runlog.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           string "molock_" delimited by size
+                  ws-backup-date delimited by size
+                  ".bak" delimited by size
+               into ws-bak-name.
+           move "molock.dat" to ws-backup-source.
+           call "CBL_COPY_FILE" using "molock.dat", ws-bak-name
+               returning ws-backup-rc.
+           perform CheckBackupResult.
+
+           display "Existing data files backed up with date-stamped "
+                   ".bak files".
+
+      * CBL_COPY_FILE returns 0 for a clean copy and 35 when the
+      * source file simply does not exist yet (e.g. the very first
+      * run, before dropclnt has ever created it) - neither is a
+      * problem. Any other non-zero code (permission denied, disk
+      * full, file locked) means the backup did not actually happen,
+      * so the destructive rebuild below is flagged as a run with
+      * errors instead of proceeding as if nothing was wrong.
+       CheckBackupResult.
+           if ws-backup-rc not equal zero
+               and ws-backup-rc not equal 35
+               display "Backup of " ws-backup-source
+                       " failed, return code " ws-backup-rc
+               move "Y" to ws-run-had-error
+           end-if.
