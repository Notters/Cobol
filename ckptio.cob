@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ckptio IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Holds the row number of the last csv row a batch load
+      * completed, so an interrupted enrol run can pick back up
+      * without reloading rows already on file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select CheckpointFile assign to "enrolckpt.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-ckpt-id
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CheckpointFile.
+           copy "ckpt.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "ckpt.ws".
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+
+       LINKAGE SECTION.
+       01 ls-operation      pic X(1).
+       01 ls-last-row       pic 9(7).
+       01 ls-file-status    pic 9(2).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-last-row,
+                                ls-file-status.
+           open i-o CheckpointFile.
+
+           evaluate ls-operation
+               when "R" perform DoRetrieve
+               when "A" perform DoAdd
+               when "U" perform DoUpdate
+               when other display "Invalid char."
+           end-evaluate.
+
+           close CheckpointFile.
+           EXIT PROGRAM.
+
+       DoRetrieve.
+           move 1 to fd-ckpt-id.
+           read CheckpointFile
+               key is fd-ckpt-id
+               invalid key
+                   move zeroes to fd-ckpt-last-row
+           end-read.
+           move fd-ckpt-last-row to ls-last-row.
+           move file-status to ls-file-status.
+
+       DoAdd.
+           move 1 to fd-ckpt-id.
+           move zeroes to fd-ckpt-last-row.
+           write fd-ckpt-record
+           end-write.
+           move file-status to ls-file-status.
+
+       DoUpdate.
+           move 1 to fd-ckpt-id.
+           read CheckpointFile
+               key is fd-ckpt-id
+               invalid key
+                   move zeroes to fd-ckpt-last-row
+           end-read.
+
+           move ls-last-row to fd-ckpt-last-row.
+
+           if success
+               rewrite fd-ckpt-record
+               end-rewrite
+           else
+               write fd-ckpt-record
+               end-write
+           end-if.
+
+           move file-status to ls-file-status.
