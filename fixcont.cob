@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fixcont.
+       AUTHOR. Andrew Notman.
+
+      * Resyncs cont.dat's next-client-id counter against the true
+      * highest client id on file, for use after a restore or any
+      * other event that could leave the two out of step.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2).
+       01 ws-msg               pic X(80).
+
+       01 ws-current-next-id pic 9(7) value zeroes.
+       01 ws-true-next-id    pic 9(7) value zeroes.
+       01 ws-file-status     pic 9(2).
+           88 success value 00.
+       01 ws-status-msg      pic X(40).
+
+       PROCEDURE DIVISION.
+       Main.
+           call 'clntio' using "L",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           if ws-msg equal "No Records to be displayed"
+               move zeroes to ws-true-next-id
+           else
+               compute ws-true-next-id = ws-clnt-id + 1
+           end-if.
+
+           move 99 to ws-file-status.
+           call 'contio' using "R", ws-current-next-id, ws-file-status,
+                               ws-status-msg.
+
+           display "Highest client id on file : " ws-clnt-id.
+           display "cont.dat next client id   : " ws-current-next-id.
+           display "Resynced next client id   : " ws-true-next-id.
+
+           if ws-current-next-id not equal ws-true-next-id
+               call 'contio' using "U", ws-true-next-id, ws-file-status,
+                                   ws-status-msg
+               if success
+                   display "cont.dat resynced successfully"
+               else
+                   display "Failed to resync cont.dat: " ws-status-msg
+               end-if
+           else
+               display "cont.dat already in step - no change made"
+           end-if.
+
+           stop run.
