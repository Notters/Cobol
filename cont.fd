@@ -0,0 +1,5 @@
+      * Continuation-id control record - single row keyed on
+      * fd-cont-id, holding the next client id to be allocated.
+       01 fd-cont-record.
+           05 fd-cont-id                pic 9(3).
+           05 fd-cont-next-clnt-id      pic 9(7).
