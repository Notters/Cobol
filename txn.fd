@@ -0,0 +1,13 @@
+      * Client transaction record - one row per balance movement
+      * posted against a client, used by clnttxn and any report that
+      * needs a client's posting history.
+       01 fd-txn-record.
+           05 fd-txn-id                 pic 9(7).
+           05 fd-txn-clnt-id            pic 9(7).
+           05 fd-txn-date               pic 9(6).
+           05 fd-txn-type               pic X(1).
+               88 fd-txn-is-fee         value "F".
+               88 fd-txn-is-payment     value "P".
+               88 fd-txn-is-adjustment  value "J".
+           05 fd-txn-amount             pic S9(5)V9(2) comp-3.
+           05 fd-txn-balance-after      pic S9(5)V9(2) comp-3.
