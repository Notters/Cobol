@@ -0,0 +1,3 @@
+       01 fd-ckpt-record.
+           05 fd-ckpt-id                pic 9(3).
+           05 fd-ckpt-last-row          pic 9(7).
