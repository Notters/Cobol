@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mailer.
+       AUTHOR. Andrew Notman.
+
+      * Mailing-label extract for active clients - surname order,
+      * using the surname alternate key exposed by clntio's
+      * DoFirstBySurname/DoNextBySurname, same as clntlist. Each
+      * label is written as a four-line name/address/phone block
+      * with a blank line after it, ready to feed to a label
+      * printer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select LabelFile assign to "mailer.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LabelFile.
+       01 fd-label-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-full-name pic X(24).
+
+       01 ws-label-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           open output LabelFile.
+
+           call 'clntio' using "V",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               if ws-clnt-status not equal "C"
+                   perform WriteLabel
+               end-if
+               call 'clntio' using "W",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           close LabelFile.
+
+           display "Mailing labels written to mailer.rpt, "
+                   ws-label-count " labels".
+
+           goback.
+
+       WriteLabel.
+           add 1 to ws-label-count.
+
+           move spaces to ws-full-name.
+           string ws-clnt-first-name delimited by size
+                  " "                delimited by size
+                  ws-clnt-surname    delimited by size
+               into ws-full-name.
+
+           move spaces to fd-label-line.
+           string ws-full-name delimited by size into fd-label-line.
+           write fd-label-line.
+
+           move spaces to fd-label-line.
+           string ws-clnt-address delimited by size into fd-label-line.
+           write fd-label-line.
+
+           move spaces to fd-label-line.
+           string ws-clnt-phone delimited by size into fd-label-line.
+           write fd-label-line.
+
+           move spaces to fd-label-line.
+           string "Client No. " delimited by size
+                  ws-clnt-id    delimited by size
+               into fd-label-line.
+           write fd-label-line.
+
+           move spaces to fd-label-line.
+           write fd-label-line.
