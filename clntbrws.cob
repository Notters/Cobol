@@ -21,14 +21,29 @@
                10 ws-clients-table-surname pic X(10).
 
        01 idx pic 9(2).
+       01 ws-start-idx pic 9(2).
        01 ws-number-of-rows-filled pic 9(2).
 
+      * Toggled by F2 between id order and surname (alphabetic)
+      * order; surname order reuses clntio's V/W/X/Y ops the same
+      * way id order uses F/N/P/L.
+       01 ws-browse-mode pic X(1) value "I".
+           88 browse-by-surname value "S".
+       01 ws-sort-label pic X(10) value "ID".
+
        01 ws-navigation-status pic X(2) value "YY".
            88 next-allowed value "YY", "YN".
            88 prev-allowed value "YY", "NY".
 
        01 ws-msg pic X(40) values spaces.
 
+      * Total is counted once at startup with a full pass over
+      * ClientFile via clntio "F"/"N" - clntio holds no state of its
+      * own between calls, so this scan does not disturb the id the
+      * operator is currently browsing from.
+       01 ws-total-clients pic 9(7) value zeroes.
+       01 ws-summary-line  pic X(80) value spaces.
+
        01 ws-top-line    pic 9(2).
        01 ws-bottom-line pic 9(2).
        01 ws-line-cursor pic 9(2).
@@ -47,6 +62,11 @@
 
        01 scr-output.
            05 value "Client Browser" line 01 col 30.
+           05 value "Sort"           line 02 col 05.
+           05 scr-sort-label         line 02 col 15
+                                     from ws-sort-label pic X(10).
+           05 scr-summary            line 03 col 05
+                                     from ws-summary-line pic X(80).
            05 value "Client ID"      line 04 col 05.
            05 value "Client Surname" line 04 col 15.
            05 scr-clnt-id-1          line 05 col 05
@@ -133,8 +153,9 @@
 
        PROCEDURE DIVISION using ls-clnt-id.
        Main.
+           perform CountClients.
            perform DoFirst.
-           move function concatenate("F1=Query ",
+           move function concatenate("F1=Query F2=Toggle Sort ",
                                      "F3=First F4=Last ",
                                      "F5=Next F6=Prev F7=Down F8=Up "
                                      "F9=Select F12=Exit")
@@ -152,6 +173,8 @@
                evaluate scr-status
                    when COB-SCR-F1
                        perform DoQuery
+                   when COB-SCR-F2
+                       perform ToggleSort
                    when COB-SCR-F3
                        perform DoFirst
                    when COB-SCR-F4
@@ -208,8 +231,13 @@
                move ws-number-of-rows-filled to ws-bottom-line
                move 1 to ws-line-cursor
            end-if.
+           perform BuildSummaryLine.
 
+      * Query is always an id lookup, so it also switches back to id
+      * order if surname order was active.
        DoQuery.
+           move "I" to ws-browse-mode.
+           move "ID" to ws-sort-label.
            move high-values to ws-clnt-id.
            display scr-query.
            accept scr-query-id.
@@ -218,18 +246,136 @@
            end-if.
            perform PopulateClientsTable.
 
+       ToggleSort.
+           if browse-by-surname
+               move "I" to ws-browse-mode
+               move "ID" to ws-sort-label
+           else
+               move "S" to ws-browse-mode
+               move "Surname" to ws-sort-label
+           end-if.
+           perform DoFirst.
+
        DoFirst.
-           move zeroes to ws-clnt-id.
-           perform PopulateClientsTable.
+           if browse-by-surname
+               perform DoFirstBySurname
+           else
+               move zeroes to ws-clnt-id
+               perform PopulateClientsTable
+           end-if.
 
        DoLast.
-           move high-values to ws-clients-table-id(1).
-           perform DoPrevious.
+           if browse-by-surname
+               perform DoLastBySurname
+           else
+               move high-values to ws-clients-table-id(1)
+               perform DoPrevious
+           end-if.
 
        DoNext.
+           if browse-by-surname
+               perform DoNextBySurname
+           else
+               if ws-number-of-rows-filled = 10
+                   move ws-clients-table-id(10) to ws-clnt-id
+                   perform PopulateClientsTable
+               end-if
+           end-if.
+
+       DoFirstBySurname.
+           move low-values to ws-clnt-surname.
+           move zeroes to ws-clnt-id.
+           perform PopulateClientsTableBySurname.
+
+       DoLastBySurname.
+           move high-values to ws-clients-table-surname(1).
+           move high-values to ws-clients-table-id(1).
+           perform DoPreviousBySurname.
+
+       DoNextBySurname.
            if ws-number-of-rows-filled = 10
                move ws-clients-table-id(10) to ws-clnt-id
-               perform PopulateClientsTable
+               move ws-clients-table-surname(10) to ws-clnt-surname
+               perform PopulateClientsTableBySurname
+           end-if.
+
+      * Mirrors PopulateClientsTable's use of "N", but "W" (next by
+      * surname) needs a real record to walk forward from - it will
+      * not accept the low-values sentinel the way "N" does. So when
+      * there is no real anchor yet (ws-clnt-surname is low-values,
+      * i.e. we are populating from the very start of the file) the
+      * first row is fetched with "V" (first by surname) instead.
+       PopulateClientsTableBySurname.
+           move zeroes to ws-number-of-rows-filled.
+           move zeroes to ws-top-line.
+           move zeroes to ws-bottom-line.
+           move zeroes to ws-line-cursor.
+           move 1 to ws-start-idx.
+
+           if ws-clnt-surname = low-values
+               move zeroes to ws-clients-table-id(1)
+               move spaces to ws-clients-table-surname(1)
+               call 'clntio' using "V",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+               if next-allowed
+                   move ws-clnt-id to ws-clients-table-id(1)
+                   move ws-clnt-surname to ws-clients-table-surname(1)
+                   add 1 to ws-number-of-rows-filled
+               end-if
+               move 2 to ws-start-idx
+           end-if.
+
+           perform varying idx from ws-start-idx by 1 until idx > 10
+               move zeroes to ws-clients-table-id(idx)
+               move spaces to ws-clients-table-surname(idx)
+               call 'clntio' using "W",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+               if next-allowed
+                   move ws-clnt-id to ws-clients-table-id(idx)
+                   move ws-clnt-surname to ws-clients-table-surname(idx)
+                   add 1 to ws-number-of-rows-filled
+               end-if
+           end-perform.
+           if ws-number-of-rows-filled > 0
+               move 1 to ws-top-line
+               move ws-number-of-rows-filled to ws-bottom-line
+               move 1 to ws-line-cursor
+           end-if.
+           perform BuildSummaryLine.
+
+      * Mirrors DoPrevious, but walking back with "X" instead of "P".
+      * The extra 11th step and the low-values reset on hitting the
+      * start of file work the same way as DoPrevious does for id
+      * order - see the comment there.
+       DoPreviousBySurname.
+           if ws-number-of-rows-filled <> 0
+               move ws-clients-table-id(1) to ws-clnt-id
+               move ws-clients-table-surname(1) to ws-clnt-surname
+               perform 10 times
+                   call 'clntio' using "X",
+                                       ws-clnt-record,
+                                       ws-navigation-status,
+                                       ws-msg
+               end-perform
+
+               if prev-allowed
+                   call 'clntio' using "X",
+                                       ws-clnt-record,
+                                       ws-navigation-status,
+                                       ws-msg
+                   if not prev-allowed
+                       move zeroes to ws-clnt-id
+                       move low-values to ws-clnt-surname
+                   end-if
+               else
+                   move zeroes to ws-clnt-id
+                   move low-values to ws-clnt-surname
+               end-if
+               perform PopulateClientsTableBySurname
            end-if.
 
        DoPrevious.
@@ -265,3 +411,48 @@
 
        DoSelect.
            move ws-clients-table-id(ws-line-cursor) to ls-clnt-id.
+
+       CountClients.
+           move zeroes to ws-total-clients.
+           call 'clntio' using "F",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+           perform until not next-allowed
+               add 1 to ws-total-clients
+               call 'clntio' using "N",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+      * Shows the operator how big the client base is and which end
+      * of the current page they are looking at, using whichever key
+      * the active sort order is keyed on.
+       BuildSummaryLine.
+           move spaces to ws-summary-line.
+           move ws-number-of-rows-filled to idx.
+           if ws-number-of-rows-filled = 0
+               string "Total clients: " delimited by size
+                      ws-total-clients   delimited by size
+                      " (no records)"    delimited by size
+                   into ws-summary-line
+           else
+               if browse-by-surname
+                   string "Total clients: " delimited by size
+                      ws-total-clients      delimited by size
+                      "  Showing "          delimited by size
+                      ws-clients-table-surname(1) delimited by size
+                      " - "                 delimited by size
+                      ws-clients-table-surname(idx) delimited by size
+                       into ws-summary-line
+               else
+                   string "Total clients: " delimited by size
+                      ws-total-clients      delimited by size
+                      "  Showing ID "       delimited by size
+                      ws-clients-table-id(1) delimited by size
+                      " - "                 delimited by size
+                      ws-clients-table-id(idx) delimited by size
+                       into ws-summary-line
+               end-if
+           end-if.
