@@ -0,0 +1,14 @@
+      * Client master record - used by clntio, dropclnt and any
+      * program that opens ClientFile directly.
+       01 fd-clnt-record.
+           05 fd-clnt-id                pic 9(7).
+           05 fd-clnt-surname           pic X(10).
+           05 fd-clnt-first-name        pic X(10).
+           05 fd-clnt-dob               pic 9(6).
+           05 fd-clnt-balance           pic S9(5)V9(2) comp-3.
+           05 fd-clnt-status            pic X(1).
+           05 fd-clnt-address           pic X(20).
+           05 fd-clnt-phone             pic X(12).
+           05 fd-clnt-credit-limit      pic S9(5)V9(2) comp-3.
+           05 fd-clnt-last-updated      pic 9(14).
+           05 filler                    pic X(3).
