@@ -12,16 +12,32 @@
                alternate record key is fd-clnt-surname with duplicates
                file status is file-status.
 
+           select AuditFile assign to "audit.dat"
+               organization is line sequential
+               file status is audit-status.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD ClientFile.
            copy "clnt.fd".
 
+       FD AuditFile.
+       01 fd-audit-line pic X(120).
+
        WORKING-STORAGE SECTION.
            copy "clnt.ws".
 
-       01 ws-operation       pic X(1).      
+       01 audit-status pic X(2).
+
+       01 ws-audit-op      pic X(10).
+       01 ws-audit-date    pic 9(8).
+       01 ws-operator-id   pic X(8) value spaces.
+       01 ws-audit-before  pic X(20) value spaces.
+       01 ws-audit-after   pic X(20) value spaces.
+       01 ws-audit-balance-display pic +ZZZZ9.99.
+
+       01 ws-operation       pic X(1).
 
        01 file-status pic X(2).
                88 success value "00".
@@ -32,40 +48,146 @@
 
        01 ws-next-clnt-id    pic 9(7).
 
+       01 ws-found-current   pic X(1).
+
+       01 ws-duplicate-found pic X(1).
+
        01 ws-msg pic X(80) value spaces.
 
+       01 ws-status-msg pic X(40).
+
+       01 ws-new-timestamp.
+           05 ws-new-timestamp-date pic 9(8).
+           05 ws-new-timestamp-time pic 9(6).
+
+       01 ws-hold-held pic X(1).
+           88 hold-held value "Y".
+       01 ws-molock-status pic 9(2).
+
 
        LINKAGE SECTION.
        01 ls-operation          pic X(1).
-       01 ls-clnt-record        pic X(31).
+       01 ls-clnt-record        pic X(91).
        01 ls-navigation-status  pic X(2).
        01 ls-msg                pic X(80).
+      * Only supplied by callers that perform Insert/Update/Delete/
+      * Balance - every read-only navigation/query op omits this
+      * trailing parameter, the same way dates.cob's "J"/"G" callers
+      * omit its trailing age-mode parameters, so it is only ever
+      * moved into working-storage when one of those four operations
+      * is being performed (see Main below).
+       01 ls-operator-id         pic X(8).
 
        PROCEDURE DIVISION USING ls-operation,
                                 ls-clnt-record,
                                 ls-navigation-status,
-                                ls-msg.
+                                ls-msg,
+                                ls-operator-id.
 
        Main.
            open i-o ClientFile.
+           open extend AuditFile.
            move ls-operation to ws-operation.
-           evaluate ws-operation
-               when "Q" perform DoQuery                   
-               when "I" perform DoInsert
-               when "U" perform DoUpdate
-               when "D" perform DoDelete
-               when "F" perform DoFirst
-               when "N" perform DoNext
-               when "P" perform DoPrevious
-               when "L" perform DoLast
-               when other
-                   move "Invalid operation" to ws-msg 
-                   move ws-msg to ls-msg
-           end-evaluate.
+
+           move "N" to ws-hold-held.
+           if ws-operation = "I" or ws-operation = "U"
+               or ws-operation = "D" or ws-operation = "B"
+               move ls-operator-id to ws-operator-id
+               perform CheckHold
+      *        The driver's own steps (enrol's load, the bulk
+      *        posting batch) raise the hold themselves before
+      *        calling clntio, so they identify as "BATCH" and are
+      *        let through - the hold exists to keep an interactive
+      *        clntgui operator off the files during that window,
+      *        not to block the batch run's own writes.
+               if ws-operator-id = "BATCH"
+                   move "N" to ws-hold-held
+               end-if
+           end-if.
+
+           if hold-held
+               move spaces to ws-msg
+               string "System hold in effect - month-end processing"
+                      delimited by size
+                      " in progress, try again later"
+                      delimited by size
+                   into ws-msg
+               move ws-clnt-record to ls-clnt-record
+               move ws-msg to ls-msg
+           else
+               evaluate ws-operation
+                   when "Q" perform DoQuery
+                   when "I" perform DoInsert
+                   when "U" perform DoUpdate
+                   when "D" perform DoDelete
+                   when "F" perform DoFirst
+                   when "N" perform DoNext
+                   when "P" perform DoPrevious
+                   when "L" perform DoLast
+                   when "S" perform DoQuerySurname
+                   when "T" perform DoNextSurname
+                   when "B" perform DoPostBalance
+                   when "V" perform DoFirstBySurname
+                   when "W" perform DoNextBySurname
+                   when "X" perform DoPreviousBySurname
+                   when "Y" perform DoLastBySurname
+                   when other
+                       move "Invalid operation" to ws-msg
+                       move ws-msg to ls-msg
+               end-evaluate
+           end-if.
            close ClientFile.
+           close AuditFile.
 
            EXIT PROGRAM.
 
+      * Refuses Insert/Update/Delete/Balance while nitebtch has the
+      * month-end lock raised, so an operator working in clntgui
+      * cannot produce a result that is inconsistent with whatever
+      * the batch run is doing to the same files at the same time.
+       CheckHold.
+           call 'molockio' using "R", ws-hold-held, ws-molock-status.
+
+      * Looks up a human-readable reason for the current file-status,
+      * for the generic I-O failure branches below.
+       TranslateFileStatus.
+           call 'fstat' using file-status, ws-status-msg.
+
+      * Stamps fd-clnt-last-updated with the current date and time,
+      * performed just before every write/rewrite of ClientFile so
+      * DoUpdate has something to check the next time this record
+      * is changed.
+       StampLastUpdated.
+           accept ws-new-timestamp-date from date yyyymmdd.
+           accept ws-new-timestamp-time from time.
+           move ws-new-timestamp to fd-clnt-last-updated.
+
+      * Appends one line to audit.dat for every add, change or
+      * close. Callers set ws-audit-op, ws-clnt-id/ws-clnt-surname
+      * and ws-audit-before/ws-audit-after before performing this -
+      * ws-operator-id is already set by Main for every operation
+      * that gets here.
+       WriteAudit.
+           accept ws-audit-date from date yyyymmdd.
+
+           move spaces to fd-audit-line.
+           string ws-audit-date    delimited by size
+                  " "              delimited by size
+                  ws-operator-id   delimited by size
+                  " "              delimited by size
+                  ws-audit-op      delimited by size
+                  " client "       delimited by size
+                  ws-clnt-id       delimited by size
+                  " "              delimited by size
+                  ws-clnt-surname  delimited by size
+                  " before["       delimited by size
+                  ws-audit-before  delimited by size
+                  "] after["       delimited by size
+                  ws-audit-after   delimited by size
+                  "]"              delimited by size
+               into fd-audit-line.
+           write fd-audit-line.
+
        DoQuery.
            move ls-clnt-record to ws-clnt-record.
            move ws-clnt-id to fd-clnt-id.
@@ -81,40 +203,179 @@
 
            move ws-clnt-record to ls-clnt-record.
            move ws-msg to ls-msg.
-                   
 
-       DoInsert.
-           move 9999999 to ws-next-clnt-id.
-           move "99" to file-status.
-           call 'contio' using "R", ws-next-clnt-id, file-status. 
+
+       DoQuerySurname.
+           move ls-clnt-record to ws-clnt-record.
+           move ws-clnt-surname to fd-clnt-surname.
+           move "N" to next-allowed.
+
+           start ClientFile key is equal to fd-clnt-surname
+               invalid key
+                   move "No client found with that surname" to ws-msg
+               not invalid key
+                   move "Y" to next-allowed
+           end-start.
+
+           if next-allowed = "Y"
+               read ClientFile next record
+                   at end
+                       move "N" to next-allowed
+               end-read
+
+               if success
+                   move fd-clnt-record to ws-clnt-record
+                   move "Match found" to ws-msg
+               end-if
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
+       DoNextSurname.
+           move ls-clnt-record to ws-clnt-record.
+           move ws-clnt-surname to fd-clnt-surname.
+           move "Y" to next-allowed.
+
+           read ClientFile next record
+               at end
+                   move "N" to next-allowed
+           end-read.
+
+           if next-allowed = "Y" and fd-clnt-surname = ws-clnt-surname
+               move fd-clnt-record to ws-clnt-record
+               move "Match found" to ws-msg
+           else
+               move "N" to next-allowed
+               move "No more matches for that surname" to ws-msg
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
+
+       DoPostBalance.
+           move ls-clnt-record to ws-clnt-record.
+           move ws-clnt-id to fd-clnt-id.
+           read ClientFile
+               key is fd-clnt-id
+               invalid key
+                   move "Client not found" to ws-msg
+           end-read.
+
            if success
-               move ls-clnt-record to ws-clnt-record
-               move ws-next-clnt-id to ws-clnt-id 
-               move ws-clnt-record   to fd-clnt-record
+               move fd-clnt-balance to ws-audit-balance-display
+               move spaces to ws-audit-before
+               move ws-audit-balance-display to ws-audit-before
 
-               write fd-clnt-record
+               move ws-clnt-balance to fd-clnt-balance
+               rewrite fd-clnt-record
                    invalid key
-                       move "Failed to add client." 
-                            to ws-msg
-                   not invalid key 
-                       move "Client added successfully: " to ws-msg
-                       move ws-next-clnt-id to ws-msg(27:)
-               end-write
-               
-               move high-values to file-status
-               call 'contio' using "I", 0000000, file-status
-               if not success
-                   move ". Failed to update cont." 
-                       to ws-msg(35:)
-               end-if
+                       move "Failed to post balance: " to ws-msg
+                       perform TranslateFileStatus
+                       move ws-status-msg to ws-msg(26:)
+                   not invalid key
+                       move "Balance posted" to ws-msg
+                       move fd-clnt-balance to ws-audit-balance-display
+                       move spaces to ws-audit-after
+                       move ws-audit-balance-display to ws-audit-after
+                       move "BALANCE" to ws-audit-op
+                       perform WriteAudit
+               end-rewrite
+           end-if.
 
+           move ws-msg to ls-msg.
+
+
+       DoInsert.
+           move ls-clnt-record to ws-clnt-record.
+           perform CheckDuplicate.
+
+           if ws-duplicate-found = "Y"
+               move "Duplicate client - surname and dob already on file"
+                   to ws-msg
                move ws-clnt-record to ls-clnt-record
-               move ws-msg to ls-msg 
+               move ws-msg to ls-msg
+           else
+               move 9999999 to ws-next-clnt-id
+               move "99" to file-status
+               call 'contio' using "R", ws-next-clnt-id, file-status,
+                                   ws-status-msg
+               if success
+                   move ws-next-clnt-id to ws-clnt-id
+                   move "A" to ws-clnt-status
+                   move ws-clnt-record   to fd-clnt-record
+                   perform StampLastUpdated
+
+                   write fd-clnt-record
+                       invalid key
+                           move "Failed to add client: " to ws-msg
+                           perform TranslateFileStatus
+                           move ws-status-msg to ws-msg(24:)
+                       not invalid key
+                           move "Client added successfully: " to ws-msg
+                           move ws-next-clnt-id to ws-msg(27:)
+                           move spaces to ws-audit-before
+                           move spaces to ws-audit-after
+                           string ws-clnt-surname delimited by size
+                                  ";" delimited by size
+                                  ws-clnt-dob delimited by size
+                               into ws-audit-after
+                           move "INSERT" to ws-audit-op
+                           perform WriteAudit
+                   end-write
+
+                   move high-values to file-status
+                   call 'contio' using "I", 0000000, file-status,
+                                       ws-status-msg
+                   if not success
+                       move ". Failed to update cont: "
+                           to ws-msg(35:)
+                       move ws-status-msg to ws-msg(62:)
+                   end-if
+
+                   move ws-clnt-record to ls-clnt-record
+                   move ws-msg to ls-msg
+               end-if
            end-if.
 
+      * A duplicate is a live (non-closed) record with the same
+      * surname and date of birth. Surname is the only alternate key
+      * on file, so every record in that surname group is walked and
+      * the date of birth compared by hand.
+       CheckDuplicate.
+           move "N" to ws-duplicate-found.
+           move ws-clnt-surname to fd-clnt-surname.
+
+           start ClientFile key is equal to fd-clnt-surname
+               invalid key
+                   move "N" to next-allowed
+               not invalid key
+                   move "Y" to next-allowed
+           end-start.
+
+           perform until next-allowed = "N"
+               read ClientFile next record
+                   at end
+                       move "N" to next-allowed
+               end-read
+
+               if success and fd-clnt-surname = ws-clnt-surname
+                   if fd-clnt-dob = ws-clnt-dob
+                       and fd-clnt-status not = "C"
+                       move "Y" to ws-duplicate-found
+                       move "N" to next-allowed
+                   end-if
+               else
+                   move "N" to next-allowed
+               end-if
+           end-perform.
+
 
        DoUpdate.
-           move ls-clnt-record to ws-clnt-record. 
+           move ls-clnt-record to ws-clnt-record.
 
            move ws-clnt-id to fd-clnt-id.
            read ClientFile
@@ -123,15 +384,42 @@
                    move "Client not found" to ws-msg
            end-read.
 
-           move ws-clnt-surname to fd-clnt-surname.
-           move ws-clnt-dob     to fd-clnt-dob.
-           rewrite fd-clnt-record
-           end-rewrite.
-
            if success
-               move "Client updated successfully" to ws-msg
-           else
-               move "Failed to update cient." to ws-msg
+               if fd-clnt-last-updated not = ws-clnt-last-updated
+                   move "Update rejected - record changed since read"
+                       to ws-msg
+               else
+                   move spaces to ws-audit-before
+                   string fd-clnt-surname delimited by size
+                          ";" delimited by size
+                          fd-clnt-dob delimited by size
+                      into ws-audit-before
+
+                   move ws-clnt-surname      to fd-clnt-surname
+                   move ws-clnt-first-name   to fd-clnt-first-name
+                   move ws-clnt-dob          to fd-clnt-dob
+                   move ws-clnt-address      to fd-clnt-address
+                   move ws-clnt-phone        to fd-clnt-phone
+                   move ws-clnt-credit-limit to fd-clnt-credit-limit
+                   perform StampLastUpdated
+                   rewrite fd-clnt-record
+                   end-rewrite
+
+                   if success
+                       move "Client updated successfully" to ws-msg
+                       move spaces to ws-audit-after
+                       string fd-clnt-surname delimited by size
+                              ";" delimited by size
+                              fd-clnt-dob delimited by size
+                          into ws-audit-after
+                       move "UPDATE" to ws-audit-op
+                       perform WriteAudit
+                   else
+                       move "Failed to update client: " to ws-msg
+                       perform TranslateFileStatus
+                       move ws-status-msg to ws-msg(28:)
+                   end-if
+               end-if
            end-if.
 
            move ws-msg to ls-msg.
@@ -140,20 +428,45 @@
        DoDelete.
            move ls-clnt-record(1:7) to fd-clnt-id.
 
-           delete ClientFile record
-               invalid key 
+           read ClientFile
+               key is fd-clnt-id
+               invalid key
                    move "Client does not exist" to ws-msg
-               not invalid key
-                   move "Record deleted" to ws-msg
-           end-delete.
+           end-read.
+
+           if success
+               move spaces to ws-audit-before
+               string "status=" delimited by size
+                      fd-clnt-status delimited by size
+                   into ws-audit-before
+               move "C" to fd-clnt-status
+               perform StampLastUpdated
+               rewrite fd-clnt-record
+                   invalid key
+                       move "Failed to close client record: " to ws-msg
+                       perform TranslateFileStatus
+                       move ws-status-msg to ws-msg(33:)
+                   not invalid key
+                       move "Client record closed" to ws-msg
+                       move fd-clnt-id to ws-clnt-id
+                       move fd-clnt-surname to ws-clnt-surname
+                       move spaces to ws-audit-after
+                       string "status=" delimited by size
+                              fd-clnt-status delimited by size
+                           into ws-audit-after
+                       move "DELETE" to ws-audit-op
+                       perform WriteAudit
+               end-rewrite
+           end-if.
 
            move ws-msg to ls-msg.
 
        DoFirst.
            move zeroes to fd-clnt-id.
+           move "N" to prev-allowed.
            start ClientFile key is greater than fd-clnt-id
-               invalid key 
-                   move "No client records found" to ws-msg 
+               invalid key
+                   move "No client records found" to ws-msg
                    move "N" to next-allowed
                not invalid key
                    move "Y" to next-allowed
@@ -246,6 +559,163 @@
 
            move ws-msg to ls-msg.
 
+
+      * The following four paragraphs walk ClientFile in surname
+      * (alternate key) order rather than client id order, for the
+      * alphabetic browse toggle and the surname-sorted reports.
+      * Since Main opens and closes ClientFile on every call, each
+      * one re-establishes its position with a fresh START against
+      * the last record handed back, the same way DoNext/DoPrevious
+      * do for the primary key.
+
+       DoFirstBySurname.
+           move low-values to fd-clnt-surname.
+           move "N" to prev-allowed.
+           start ClientFile key is greater than fd-clnt-surname
+               invalid key
+                   move "No client records found" to ws-msg
+                   move "N" to next-allowed
+               not invalid key
+                   move "Y" to next-allowed
+           end-start.
+
+           if next-allowed = "Y"
+               read ClientFile next record
+                   at end
+                       move "N" to next-allowed
+               end-read
+
+               if success
+                   move fd-clnt-record to ws-clnt-record
+               end-if
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
+       DoLastBySurname.
+           move high-values to fd-clnt-surname.
+           start ClientFile key is less than fd-clnt-surname
+               invalid key
+                   move "No client records found" to ws-msg
+                   move "N" to prev-allowed
+               not invalid key
+                   move "Y" to prev-allowed
+           end-start.
+
+           if prev-allowed = "Y"
+               read ClientFile previous record
+                   at end
+                       move "N" to prev-allowed
+               end-read
+
+               if success
+                   move fd-clnt-record to ws-clnt-record
+               end-if
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
+       DoNextBySurname.
+           move ls-clnt-record to ws-clnt-record.
+           move ws-clnt-surname to fd-clnt-surname.
+           move "Y" to next-allowed.
+
+           start ClientFile key is equal to fd-clnt-surname
+               invalid key
+                   move "N" to next-allowed
+           end-start.
+
+      *    skip forward past the record we last returned - duplicate
+      *    surnames are not guaranteed to come back in id order, so
+      *    the only safe way to find "the one after it" is to walk
+      *    the group looking for the exact record we started from.
+           move "N" to ws-found-current.
+           perform until ws-found-current = "Y" or next-allowed = "N"
+               read ClientFile next record
+                   at end
+                       move "N" to next-allowed
+               end-read
+
+               if success and fd-clnt-id = ws-clnt-id
+                   move "Y" to ws-found-current
+               end-if
+
+               if success and fd-clnt-surname not = ws-clnt-surname
+                   move "N" to next-allowed
+               end-if
+           end-perform.
+
+           if next-allowed = "Y"
+               read ClientFile next record
+                   at end
+                       move "N" to next-allowed
+               end-read
+
+               if success
+                   move fd-clnt-record to ws-clnt-record
+               else
+                   move "N" to next-allowed
+               end-if
+           end-if.
+
+           if next-allowed = "N"
+               move "End of client file" to ws-msg
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
+       DoPreviousBySurname.
+           move ls-clnt-record to ws-clnt-record.
+           move ws-clnt-surname to fd-clnt-surname.
+           move "Y" to prev-allowed.
+
+           start ClientFile key is equal to fd-clnt-surname
+               invalid key
+                   move "N" to prev-allowed
+           end-start.
+
+      *    walk forward to the record we last returned, the same as
+      *    DoNextBySurname, then step back one to find the previous
+      *    record in the file (not just the previous duplicate).
+           move "N" to ws-found-current.
+           perform until ws-found-current = "Y" or prev-allowed = "N"
+               read ClientFile next record
+                   at end
+                       move "N" to prev-allowed
+               end-read
+
+               if success and fd-clnt-id = ws-clnt-id
+                   move "Y" to ws-found-current
+               end-if
+           end-perform.
+
+           if prev-allowed = "Y"
+               read ClientFile previous record
+                   at end
+                       move "N" to prev-allowed
+               end-read
+
+               if success
+                   move fd-clnt-record to ws-clnt-record
+               else
+                   move "N" to prev-allowed
+               end-if
+           end-if.
+
+           if prev-allowed = "N"
+               move "Start of client file" to ws-msg
+           end-if.
+
+           move ws-clnt-record to ls-clnt-record.
+           move ws-navigation-status to ls-navigation-status.
+           move ws-msg to ls-msg.
+
                           
 
 
