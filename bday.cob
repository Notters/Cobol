@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bday.
+       AUTHOR. Andrew Notman.
+
+      * Lists every active client whose birthday falls within a
+      * configurable number of days from today, so cards can be sent
+      * out in good time. Clients whose birthday has just passed
+      * this year are rolled forward to next year's date.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select BdayFile assign to "bday.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BdayFile.
+       01 fd-bday-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2) value "YY".
+           88 next-allowed value "YY", "YN".
+
+       01 ws-msg pic X(80).
+
+       01 ws-days-ahead pic 9(3) value zeroes.
+
+       01 ws-date-today-gregorian pic 9(8).
+       01 ws-date-today-julian    pic 9(6).
+       01 ws-today-year           pic 9(4).
+
+       01 ws-dob.
+           05 ws-dob-year  pic 9(4).
+           05 ws-dob-month pic 9(2).
+           05 ws-dob-day   pic 9(2).
+
+       01 ws-candidate-gregorian.
+           05 ws-candidate-year  pic 9(4).
+           05 ws-candidate-month pic 9(2).
+           05 ws-candidate-day   pic 9(2).
+       01 ws-candidate-julian pic 9(6).
+
+       01 ws-days-until pic S9(5).
+
+       01 ws-dob-display pic X(10).
+
+       01 ws-found-count pic 9(5) value zeroes.
+
+       PROCEDURE DIVISION.
+       Main.
+           display "Report how many days ahead? " with no advancing.
+           accept ws-days-ahead.
+
+           accept ws-date-today-gregorian from date yyyymmdd.
+           call 'dates' using "J",
+                              ws-date-today-julian,
+                              ws-date-today-gregorian.
+           compute ws-today-year = ws-date-today-gregorian / 10000.
+
+           open output BdayFile.
+
+           move spaces to fd-bday-line.
+           string "Upcoming Birthdays - next "  delimited by size
+                  ws-days-ahead                  delimited by size
+                  " days"                        delimited by size
+               into fd-bday-line.
+           write fd-bday-line.
+
+           move spaces to fd-bday-line.
+           string "ID       Surname     DoB        Days"
+                   delimited by size into fd-bday-line.
+           write fd-bday-line.
+
+           call 'clntio' using "F",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           perform until not next-allowed
+               if not ws-clnt-closed
+                   perform ReportIfUpcoming
+               end-if
+               call 'clntio' using "N",
+                                   ws-clnt-record,
+                                   ws-navigation-status,
+                                   ws-msg
+           end-perform.
+
+           move spaces to fd-bday-line.
+           write fd-bday-line.
+
+           move spaces to fd-bday-line.
+           string "Total upcoming: " delimited by size
+                  ws-found-count     delimited by size
+               into fd-bday-line.
+           write fd-bday-line.
+
+           close BdayFile.
+
+           display "Birthday report written to bday.rpt, "
+                   ws-found-count " clients".
+
+           stop run.
+
+       ReportIfUpcoming.
+           call 'dates' using "G", ws-clnt-dob, ws-dob.
+
+           move ws-today-year  to ws-candidate-year.
+           move ws-dob-month   to ws-candidate-month.
+           move ws-dob-day     to ws-candidate-day.
+
+           call 'dates' using "J",
+                              ws-candidate-julian,
+                              ws-candidate-gregorian.
+
+           if ws-candidate-julian < ws-date-today-julian
+               add 1 to ws-candidate-year
+               call 'dates' using "J",
+                                  ws-candidate-julian,
+                                  ws-candidate-gregorian
+           end-if.
+
+           compute ws-days-until =
+               ws-candidate-julian - ws-date-today-julian.
+
+           if ws-days-until >= 0 and ws-days-until <= ws-days-ahead
+               add 1 to ws-found-count
+
+               move spaces to ws-dob-display
+               string ws-dob-day   delimited by size
+                      "/"          delimited by size
+                      ws-dob-month delimited by size
+                      "/"          delimited by size
+                      ws-dob-year  delimited by size
+                   into ws-dob-display
+
+               move spaces to fd-bday-line
+               string ws-clnt-id      delimited by size
+                      "  "            delimited by size
+                      ws-clnt-surname delimited by size
+                      " "             delimited by size
+                      ws-dob-display  delimited by size
+                      "  "            delimited by size
+                      ws-days-until   delimited by size
+                   into fd-bday-line
+               write fd-bday-line
+           end-if.
