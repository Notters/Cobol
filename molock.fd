@@ -0,0 +1,4 @@
+       01 fd-molock-record.
+           05 fd-molock-id            pic 9(3).
+           05 fd-molock-held          pic X(1).
+               88 fd-molock-active    value "Y".
