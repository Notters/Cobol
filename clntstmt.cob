@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clntstmt.
+       AUTHOR. Andrew Notman.
+
+      * Prints a one-page statement for a single client: id,
+      * surname, DoB in Gregorian, calculated age and balance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select StatementFile assign to "stmt.rpt"
+               organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StatementFile.
+       01 fd-stmt-line pic X(80).
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+
+       01 ws-navigation-status pic X(2).
+       01 ws-msg               pic X(80).
+
+       01 ws-dob.
+           05 ws-dob-year  pic 9(4).
+           05 ws-dob-month pic 9(2).
+           05 ws-dob-day   pic 9(2).
+
+       01 ws-date-today-gregorian pic 9(8).
+       01 ws-date-today-julian    pic 9(6).
+
+       01 ws-age pic 9(3).
+
+       01 ws-balance-display pic +ZZZZ9.99.
+
+       01 ws-print-line pic X(80).
+
+       PROCEDURE DIVISION.
+       Main.
+           display "Client id: " with no advancing.
+           accept ws-clnt-id.
+
+           call 'clntio' using "Q",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg.
+
+           if ws-msg equal "Client not found"
+               display ws-msg
+           else
+               open output StatementFile
+
+               call 'dates' using "G", ws-clnt-dob, ws-dob
+               accept ws-date-today-gregorian from date yyyymmdd
+               call 'dates' using "A",
+                                  ws-date-today-julian,
+                                  ws-dob,
+                                  ws-date-today-gregorian,
+                                  ws-age
+
+               move ws-clnt-balance to ws-balance-display
+
+               move spaces to fd-stmt-line
+               string "Client Statement" delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               move spaces to fd-stmt-line
+               write fd-stmt-line
+
+               string "Client ID   : " delimited by size
+                      ws-clnt-id      delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               string "Surname     : " delimited by size
+                      ws-clnt-surname delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               string "Date of Birth: " delimited by size
+                      ws-dob-day      delimited by size
+                      "/"             delimited by size
+                      ws-dob-month    delimited by size
+                      "/"             delimited by size
+                      ws-dob-year     delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               string "Age         : " delimited by size
+                      ws-age          delimited by size
+                      " years"        delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               string "Balance     : " delimited by size
+                      ws-balance-display delimited by size
+                   into fd-stmt-line
+               write fd-stmt-line
+
+               close StatementFile
+
+               display "Statement written to stmt.rpt"
+           end-if.
+
+           stop run.
