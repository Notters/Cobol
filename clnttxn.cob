@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clnttxn IS INITIAL.
+       AUTHOR. Andrew Notman.
+
+      * Posts a movement (fee, payment or adjustment) against a
+      * client's balance and keeps a transaction-history record of
+      * it. The client record itself is only ever rewritten through
+      * clntio, the same as every other program in this system.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select TransactionFile assign to "txn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-txn-id
+               alternate record key is fd-txn-clnt-id with duplicates
+               file status is file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+           copy "txn.fd".
+
+       WORKING-STORAGE SECTION.
+           copy "clnt.ws".
+           copy "txn.ws".
+
+       01 ws-operation        pic X(1).
+
+       01 file-status pic X(2).
+           88 success value "00".
+
+       01 ws-next-txn-id      pic 9(7).
+
+       01 ws-date-today-gregorian pic 9(8).
+       01 ws-date-today-julian    pic 9(6).
+
+       01 ws-navigation-status pic X(2).
+       01 ws-msg-clntio        pic X(80).
+
+       01 ws-msg pic X(80) value spaces.
+       01 ws-operator-id pic X(8) value spaces.
+
+
+       LINKAGE SECTION.
+       01 ls-operation      pic X(1).
+       01 ls-clnt-id        pic 9(7).
+       01 ls-txn-type       pic X(1).
+       01 ls-amount         pic S9(5)V9(2) comp-3.
+       01 ls-new-balance    pic S9(5)V9(2) comp-3.
+       01 ls-msg            pic X(80).
+
+      * Carried straight through to clntio's own "B" posting so the
+      * audit trail it writes can be tied back to whoever (or
+      * whatever batch step) asked for the posting - callers that do
+      * not yet track a signed-on operator may omit this argument.
+       01 ls-operator-id    pic X(8).
+
+       PROCEDURE DIVISION USING ls-operation,
+                                ls-clnt-id,
+                                ls-txn-type,
+                                ls-amount,
+                                ls-new-balance,
+                                ls-msg,
+                                ls-operator-id.
+       Main.
+           move spaces to ws-msg.
+           move ls-operation to ws-operation.
+           move ls-operator-id to ws-operator-id.
+           evaluate ws-operation
+               when "P" perform DoPost
+               when other
+                   move "Invalid operation" to ws-msg
+           end-evaluate.
+
+           move ws-msg to ls-msg.
+           EXIT PROGRAM.
+
+       DoPost.
+           move ls-clnt-id to ws-clnt-id.
+           call 'clntio' using "Q",
+                               ws-clnt-record,
+                               ws-navigation-status,
+                               ws-msg-clntio.
+
+           if ws-msg-clntio equal "Client not found"
+               move "Client not found" to ws-msg
+           else
+               compute ws-clnt-balance =
+                   ws-clnt-balance + ls-amount
+
+               if ws-clnt-credit-limit not equal zeroes
+                   and ws-clnt-balance > ws-clnt-credit-limit
+                   move "Posting rejected - exceeds credit limit"
+                       to ws-msg
+               else
+                   call 'clntio' using "B",
+                                       ws-clnt-record,
+                                       ws-navigation-status,
+                                       ws-msg-clntio,
+                                       ws-operator-id
+
+                   if ws-msg-clntio not equal "Balance posted"
+                       move ws-msg-clntio to ws-msg
+                   else
+                       perform WriteTxnRecord
+                       move ws-clnt-balance to ls-new-balance
+                       move "Posting applied" to ws-msg
+                   end-if
+               end-if
+           end-if.
+
+       WriteTxnRecord.
+           move "99" to file-status.
+           call 'txncntio' using "R", ws-next-txn-id, file-status.
+
+           if not success
+               move zeroes to ws-next-txn-id
+           end-if.
+
+           open i-o TransactionFile.
+
+           accept ws-date-today-gregorian from date yyyymmdd.
+           call 'dates' using "J",
+                              ws-date-today-julian,
+                              ws-date-today-gregorian.
+
+           move ws-next-txn-id to fd-txn-id.
+           move ls-clnt-id     to fd-txn-clnt-id.
+           move ws-date-today-julian to fd-txn-date.
+           move ls-txn-type    to fd-txn-type.
+           move ls-amount      to fd-txn-amount.
+           move ws-clnt-balance to fd-txn-balance-after.
+
+           write fd-txn-record
+           end-write.
+
+           close TransactionFile.
+
+           move high-values to file-status.
+           call 'txncntio' using "I", 0000000, file-status.
